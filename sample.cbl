@@ -3,13 +3,14 @@
        AUTHOR. PM Office Hino.
       ******************************************************************
       * プログラム名: 販売実績集計プログラム
-      * 機能概要    : 店舗マスター、商品マスター、販売実績データを読み込み、
-      * ユーザーの選択により指定された帳票ファイルを出力する。
+      * 機能概要    : 店舗/商品/販売実績を集計し
+      *               帳票を出力する。
       * - 店舗別月間売上実績表(TENREP.TXT)
       * - 商品別販売実績表(SHOREP.TXT)
       * 作成者      : PM Office Hino
       * 作成日      : 2025-05-15
-      * 修正日      : 2025-05-16 (行長規制対応)
+      * 修正日      : 2025-05-16 行長規制対応
+      * 修正日      : 2025-05-20 対象年月の絞り込みに対応
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -35,6 +36,27 @@
            SELECT SHOHIN-REPORT-FILE ASSIGN TO "SHOREP.TXT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-SHOREP.
+           SELECT URIAGE-ERROR-FILE ASSIGN TO "URIERR.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-URIERR.
+           SELECT TENPO-CSV-FILE ASSIGN TO "TENREP.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TENCSV.
+           SELECT SHOHIN-CSV-FILE ASSIGN TO "SHOREP.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SHOCSV.
+           SELECT TREND-REPORT-FILE ASSIGN TO "DAYREP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-DAYREP.
+           SELECT RANKING-REPORT-FILE ASSIGN TO "RANKREP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RANKREP.
+           SELECT BATCH-PARAM-FILE ASSIGN TO "SALESPRM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BATPRM.
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RUNLOG.
 
        DATA DIVISION.
        FILE SECTION.
@@ -42,12 +64,16 @@
        01  TENPO-MASTER-RECORD.
            05 TM-CODE         PIC 9(03).
            05 TM-NAME         PIC X(20).
+           05 TM-STATUS       PIC X(01).
+      * TM-STATUS: 'A'=稼働中 'D'=廃止 (空白は稼働中扱い)
 
        FD  SHOHIN-MASTER-FILE.
        01  SHOHIN-MASTER-RECORD.
            05 SM-CODE         PIC X(04).
            05 SM-NAME         PIC X(30).
            05 SM-PRICE        PIC 9(05).
+           05 SM-STATUS       PIC X(01).
+      * SM-STATUS: 'A'=稼働中 'D'=廃止 (空白は稼働中扱い)
 
        FD  URIAGE-JISSEKI-FILE.
        01  URIAGE-JISSEKI-RECORD.
@@ -63,6 +89,30 @@
        FD  SHOHIN-REPORT-FILE.
        01  SHOHIN-REPORT-LINE  PIC X(120).
 
+       FD  URIAGE-ERROR-FILE.
+       01  URIAGE-ERROR-LINE   PIC X(80).
+
+       FD  TENPO-CSV-FILE.
+       01  TENPO-CSV-LINE      PIC X(80).
+
+       FD  SHOHIN-CSV-FILE.
+       01  SHOHIN-CSV-LINE     PIC X(80).
+
+       FD  TREND-REPORT-FILE.
+       01  TREND-REPORT-LINE   PIC X(80).
+
+       FD  RANKING-REPORT-FILE.
+       01  RANKING-REPORT-LINE PIC X(80).
+
+       FD  BATCH-PARAM-FILE.
+       01  BATCH-PARAM-RECORD.
+           05 BP-REPORT-TYPE  PIC X(01).
+           05 BP-YEAR-MONTH   PIC X(06).
+           05 BP-STORE-CODE   PIC X(03).
+
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-LINE       PIC X(100).
+
        WORKING-STORAGE SECTION.
       * File Status
        01  FILE-STATUS-FIELDS.
@@ -71,45 +121,84 @@
            05 FS-URIAGE       PIC XX.
            05 FS-TENREP       PIC XX.
            05 FS-SHOREP       PIC XX.
+           05 FS-URIERR       PIC XX.
+           05 FS-TENCSV       PIC XX.
+           05 FS-SHOCSV       PIC XX.
+           05 FS-DAYREP       PIC XX.
+           05 FS-RANKREP      PIC XX.
+           05 FS-BATPRM       PIC XX.
+           05 FS-RUNLOG       PIC XX.
 
       * Flags and Counters
        01  WS-EOF-FLAGS.
            05 WS-TENMAS-EOF-FLG   PIC X VALUE 'N'.
-              88 TENMAS-EOF       VALUE 'Y'.
+              88 TENMAS-EOF       VALUE 'Y'
+                                  WHEN SET TO FALSE 'N'.
            05 WS-SHOMAS-EOF-FLG   PIC X VALUE 'N'.
-              88 SHOMAS-EOF       VALUE 'Y'.
+              88 SHOMAS-EOF       VALUE 'Y'
+                                  WHEN SET TO FALSE 'N'.
            05 WS-URIAGE-EOF-FLG   PIC X VALUE 'N'.
-              88 URIAGE-EOF       VALUE 'Y'.
+              88 URIAGE-EOF       VALUE 'Y'
+                                  WHEN SET TO FALSE 'N'.
+
+      * 未突合 (マスター不一致) 検出フラグ
+       01  WS-MATCH-FLAGS.
+           05 WS-TENPO-MATCH-FLG  PIC X VALUE 'N'.
+              88 TENPO-MATCHED    VALUE 'Y'
+                                  WHEN SET TO FALSE 'N'.
+           05 WS-SHOHIN-MATCH-FLG PIC X VALUE 'N'.
+              88 SHOHIN-MATCHED   VALUE 'Y'
+                                  WHEN SET TO FALSE 'N'.
+           05 WS-TENPO-DEACT-FLG  PIC X VALUE 'N'.
+              88 TENPO-DEACTIVATED VALUE 'Y'
+                                  WHEN SET TO FALSE 'N'.
+           05 WS-SHOHIN-DEACT-FLG PIC X VALUE 'N'.
+              88 SHOHIN-DEACTIVATED VALUE 'Y'
+                                  WHEN SET TO FALSE 'N'.
+
+      * SALESPRM.DAT があれば無人バッチ実行とする
+       01  WS-BATCH-MODE-FLG   PIC X VALUE 'N'.
+           88 BATCH-MODE-ACTIVE    VALUE 'Y'
+                                   WHEN SET TO FALSE 'N'.
+       01  WS-BATCH-REPORT-TYPE PIC X(01) VALUE SPACE.
+       01  WS-BATCH-STORE-CODE  PIC X(03) VALUE SPACES.
 
        01  WS-USER-CHOICE      PIC X(1).
+      * 対象年月 (報告・集計とも同じ値で絞り込む)
        01  WS-REPORT-DATE.
-           05 WS-REPORT-YYYY      PIC 9(04) VALUE 2025. *> デフォルト年
-           05 WS-REPORT-MM        PIC 9(02) VALUE 04.   *> デフォルト月
-       01  WS-REPORT-YYYYMM    PIC X(06) VALUE "202504". *> デフォルト年月
+           05 WS-REPORT-YYYY      PIC 9(04) VALUE 2025.
+           05 WS-REPORT-MM        PIC 9(02) VALUE 04.
+       01  WS-REPORT-YYYYMM    PIC X(06) VALUE "202504".
+       01  WS-TARGET-MONTH-INPUT  PIC X(06).
 
-       01  WS-MAX-TENPO        PIC 9(02) VALUE 10. *> 10店舗まで
-       01  WS-MAX-SHOHIN       PIC 9(02) VALUE 30. *> 30商品まで
-       01  WS-LOADED-TENPO-COUNT PIC 9(02) VALUE 0.
-       01  WS-LOADED-SHOHIN-COUNT PIC 9(02) VALUE 0.
+       01  WS-MAX-TENPO        PIC 9(03) VALUE 50. *> 50店舗まで
+       01  WS-MAX-SHOHIN       PIC 9(03) VALUE 200. *> 200商品まで
+       01  WS-LOADED-TENPO-COUNT PIC 9(03) VALUE 0.
+       01  WS-LOADED-SHOHIN-COUNT PIC 9(03) VALUE 0.
 
       * Store Master Data
        01  WS-TENPO-MASTER-TABLE.
-           05 WS-TENPO-ENTRIES OCCURS 10 TIMES *> 10店舗分のテーブル
+           05 WS-TENPO-ENTRIES OCCURS 50 TIMES
                                INDEXED BY TM-IDX.
+      * 50店舗分のテーブル
               10 WS-TM-CODE    PIC 9(03).
               10 WS-TM-NAME    PIC X(20).
+              10 WS-TM-STATUS  PIC X(01).
 
        01  WS-SHOHIN-MASTER-TABLE.
-           05 WS-SHOHIN-ENTRIES OCCURS 30 TIMES *> 30商品分のテーブル
+           05 WS-SHOHIN-ENTRIES OCCURS 200 TIMES
                                 INDEXED BY SM-IDX.
+      * 200商品分のテーブル
               10 WS-SM-CODE    PIC X(04).
               10 WS-SM-NAME    PIC X(30).
               10 WS-SM-PRICE   PIC 9(05).
+              10 WS-SM-STATUS  PIC X(01).
 
       * For Tenpo Report
        01  WS-TENPO-SALES-TABLE.
-           05 WS-TENPO-SALES-ENTRIES OCCURS 10 TIMES *> 10店舗分のテーブル
+           05 WS-TENPO-SALES-ENTRIES OCCURS 50 TIMES
                                      INDEXED BY TS-IDX.
+      * 50店舗分のテーブル
               10 WS-TS-TENPO-CODE   PIC 9(03).
               10 WS-TS-TENPO-NAME   PIC X(20).
               10 WS-TS-MONTHLY-SALES PIC 9(09) VALUE 0.
@@ -119,16 +208,18 @@
 
       * For Shohin Report
        01  WS-SHOHIN-SALES-TABLE.
-           05 WS-SHOHIN-SALES-ENTRIES OCCURS 30 TIMES *> 30商品分のテーブル
+           05 WS-SHOHIN-SALES-ENTRIES OCCURS 200 TIMES
                                       INDEXED BY SS-IDX.
+      * 200商品分のテーブル
               10 WS-SS-SHOHIN-CODE  PIC X(04).
               10 WS-SS-SHOHIN-NAME  PIC X(30).
               10 WS-SS-TOTAL-QTY-ED PIC ZZZZ9.
               10 WS-SS-TOTAL-AMT-ED PIC ZZZ,ZZZ,ZZ9.
               10 WS-SS-NUM-TOTAL-AMT PIC 9(09) VALUE 0.
               10 WS-SS-NUM-TOTAL-QTY PIC 9(05) VALUE 0.
-              10 WS-SS-TENPO-DETAILS OCCURS 10 TIMES *> 10店舗分のテーブル
+              10 WS-SS-TENPO-DETAILS OCCURS 50 TIMES
                                      INDEXED BY SST-IDX.
+      * 50店舗分のテーブル
                  15 WS-SST-TENPO-CODE PIC 9(03).
                  15 WS-SST-TENPO-NAME PIC X(20).
                  15 WS-SST-QTY-ED     PIC ZZZZ9.
@@ -139,6 +230,12 @@
        01  WS-SHOHIN-GRAND-TOTAL-AMT-ED  PIC ZZZ,ZZZ,ZZZ,ZZ9.
        01  WS-SHOHIN-NUM-GRAND-TOTAL-AMT PIC 9(10) VALUE 0.
 
+      * Amount vs. Unit Price Reconciliation (数量×単価 照合)
+       01  WS-AMOUNT-TOLERANCE       PIC 9(05) VALUE 1.
+       01  WS-EXPECTED-AMOUNT        PIC S9(09) VALUE 0.
+       01  WS-AMOUNT-DIFF            PIC S9(09) VALUE 0.
+       01  WS-AMOUNT-DIFF-ABS        PIC 9(09) VALUE 0.
+
       * Report Line Definitions
        01  WS-PRINT-LINE               PIC X(120).
        01  WS-DASHES-50                PIC X(50) VALUE ALL "-".
@@ -148,37 +245,42 @@
 
        01  WS-TENREP-HEADER1           PIC X(80).
        01  WS-TENREP-HEADER2.
-           05 FILLER                  PIC X(12) VALUE "店舗コード 店舗名".
-           05 FILLER                  PIC X(22) VALUE SPACES. *> Adjust
-           05 FILLER                  PIC X(12) VALUE "月間売上金額".
+           05 FILLER       PIC X(15) VALUE "店舗コード".
+           05 FILLER       PIC X(09) VALUE "店舗名".
+           05 FILLER       PIC X(19) VALUE SPACES.
+           05 FILLER       PIC X(18) VALUE "月間売上金額".
        01  WS-TENREP-DETAIL-LINE.
            05 WS-TRD-CODE             PIC 9(03).
            05 FILLER                  PIC X(02) VALUE SPACES.
            05 WS-TRD-NAME             PIC X(20).
            05 FILLER                  PIC X(02) VALUE SPACES.
-           05 FILLER                  PIC X(01) VALUE "¥".
+           05 FILLER                  PIC X(02) VALUE "¥".
            05 WS-TRD-AMOUNT           PIC ZZZ,ZZZ,ZZ9.
-           05 FILLER                  PIC X(39) VALUE SPACES. *> 固定長のため
+           05 FILLER                  PIC X(38) VALUE SPACES.
+      * 固定長のため
        01  WS-TENREP-TOTAL-LINE.
            05 FILLER                  PIC X(27) VALUE "合計".
-           05 FILLER                  PIC X(01) VALUE "¥".
+           05 FILLER                  PIC X(02) VALUE "¥".
            05 WS-TRT-GRAND-TOTAL      PIC ZZZ,ZZZ,ZZZ,ZZ9.
-           05 FILLER                  PIC X(38) VALUE SPACES. *> 固定長のため
+           05 FILLER                  PIC X(37) VALUE SPACES.
+      * 固定長のため
 
        01  WS-SHOREP-HEADER1           PIC X(120).
        01  WS-SHOREP-HEADER2.
-           05 FILLER PIC X(11) VALUE "商品コード 商品名".
-           05 FILLER PIC X(40) VALUE SPACES.
-           05 FILLER PIC X(10) VALUE "総販売数量".
-           05 FILLER PIC X(5) VALUE SPACES.
-           05 FILLER PIC X(12) VALUE "総販売金額".
+           05 FILLER PIC X(15) VALUE "商品コード".
+           05 FILLER PIC X(09) VALUE "商品名".
+           05 FILLER PIC X(31) VALUE SPACES.
+           05 FILLER PIC X(15) VALUE "総販売数量".
+           05 FILLER PIC X(05) VALUE SPACES.
+           05 FILLER PIC X(15) VALUE "総販売金額".
        01  WS-SHOREP-HEADER3.
            05 FILLER PIC X(02) VALUE SPACES.
-           05 FILLER PIC X(12) VALUE "店舗コード 店舗名".
-           05 FILLER PIC X(22) VALUE SPACES.
-           05 FILLER PIC X(08) VALUE "販売数量".
-           05 FILLER PIC X(5) VALUE SPACES.
-           05 FILLER PIC X(08) VALUE "販売金額".
+           05 FILLER PIC X(15) VALUE "店舗コード".
+           05 FILLER PIC X(09) VALUE "店舗名".
+           05 FILLER PIC X(13) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "販売数量".
+           05 FILLER PIC X(05) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "販売金額".
        01  WS-SHOREP-DETAIL1-LINE.
            05 WS-SRD1-CODE            PIC X(04).
            05 FILLER                  PIC X(01) VALUE SPACE.
@@ -186,7 +288,7 @@
            05 FILLER                  PIC X(06) VALUE SPACES.
            05 WS-SRD1-TOTAL-QTY       PIC ZZZZ9.
            05 FILLER                  PIC X(05) VALUE SPACES.
-           05 FILLER                  PIC X(01) VALUE "¥".
+           05 FILLER                  PIC X(02) VALUE "¥".
            05 WS-SRD1-TOTAL-AMT       PIC ZZZ,ZZZ,ZZ9.
        01  WS-SHOREP-DETAIL2-LINE.
            05 FILLER                  PIC X(02) VALUE SPACES.
@@ -196,34 +298,205 @@
            05 FILLER                  PIC X(03) VALUE SPACES.
            05 WS-SRD2-QTY             PIC ZZZZ9.
            05 FILLER                  PIC X(05) VALUE SPACES.
-           05 FILLER                  PIC X(01) VALUE "¥".
+           05 FILLER                  PIC X(02) VALUE "¥".
            05 WS-SRD2-AMT             PIC ZZZ,ZZZ,ZZ9.
        01  WS-SHOREP-TOTAL-LINE.
            05 FILLER                  PIC X(57) VALUE
              "総合計".
            05 FILLER                  PIC X(05) VALUE SPACES.
-           05 FILLER                  PIC X(01) VALUE "¥".
+           05 FILLER                  PIC X(02) VALUE "¥".
            05 WS-SRT-GRAND-TOTAL      PIC ZZZ,ZZZ,ZZZ,ZZ9.
 
+      * Exception Report (unmatched master) Line Definitions
+       01  WS-URIERR-HEADER-LINE      PIC X(80) VALUE
+           "DATE     TENPO SHOHIN QTY    AMOUNT REASON".
+       01  WS-URIERR-DETAIL-LINE.
+           05 WS-UE-DATE               PIC 9(08).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 WS-UE-TENPO-CODE         PIC 9(03).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 WS-UE-SHOHIN-CODE        PIC X(04).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 WS-UE-QUANTITY           PIC ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-UE-AMOUNT             PIC Z,ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-UE-REASON             PIC X(25).
+
+      * CSV Export Line Definitions
+       01  WS-TENPO-CSV-HEADER        PIC X(40) VALUE
+           "TENPO_CODE,TENPO_NAME,MONTHLY_SALES".
+       01  WS-SHOHIN-CSV-HEADER       PIC X(60) VALUE
+           "SHOHIN_CODE,SHOHIN_NAME,TOTAL_QTY,TOTAL_AMOUNT".
+       01  WS-CSV-LINE                PIC X(80).
+       01  WS-CSV-AMOUNT-ED           PIC Z(8)9.
+       01  WS-CSV-QTY-ED              PIC ZZZZ9.
+
+      * Daily Sales Trend Report (日別売上トレンド表)
+       01  WS-TREND-STORE-FILTER      PIC X(03) VALUE SPACES.
+       01  WS-TREND-STORE-CODE        PIC 9(03) VALUE 0.
+       01  WS-TREND-ALL-STORES-FLG    PIC X VALUE 'Y'.
+           88 TREND-ALL-STORES        VALUE 'Y'
+                                       WHEN SET TO FALSE 'N'.
+       01  WS-UJ-DAY                  PIC 9(02).
+       01  WS-TREND-GRAND-TOTAL       PIC 9(10) VALUE 0.
+       01  WS-TREND-SALES-TABLE.
+           05 WS-TREND-DAY-ENTRIES OCCURS 31 TIMES
+                                   INDEXED BY TD-IDX.
+      * 月内の日数分のテーブル (最大31日)
+              10 WS-TD-DAY           PIC 9(02).
+              10 WS-TD-SALES         PIC 9(09) VALUE 0.
+
+       01  WS-TRENDREP-HEADER1        PIC X(80).
+       01  WS-TRENDREP-HEADER2.
+           05 FILLER       PIC X(06) VALUE "日".
+           05 FILLER       PIC X(14) VALUE SPACES.
+           05 FILLER       PIC X(12) VALUE "売上金額".
+       01  WS-TRENDREP-DETAIL-LINE.
+           05 WS-TRD2-DAY             PIC Z9.
+           05 FILLER                  PIC X(03) VALUE "日".
+           05 FILLER                  PIC X(16) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE "¥".
+           05 WS-TRD2-AMOUNT          PIC ZZZ,ZZZ,ZZ9.
+       01  WS-TRENDREP-TOTAL-LINE.
+           05 FILLER                  PIC X(21) VALUE "合計".
+           05 FILLER                  PIC X(02) VALUE "¥".
+           05 WS-TRT2-GRAND-TOTAL     PIC ZZZ,ZZZ,ZZZ,ZZ9.
+
+      * Top5/Bottom5 Product and Full Store Ranking Report
+       01  WS-RANK-USED-FLAGS.
+           05 WS-RANK-USED OCCURS 200 TIMES PIC X VALUE 'N'.
+       01  WS-STORE-USED-FLAGS.
+           05 WS-STORE-USED OCCURS 50 TIMES PIC X VALUE 'N'.
+       01  WS-RANK-BEST-AMT           PIC S9(10) VALUE 0.
+       01  WS-RANK-BEST-IDX           PIC 9(03) VALUE 0.
+       01  WS-RANK-POS                PIC 9(03) VALUE 0.
+
+       01  WS-RANKREP-HEADER-PRODUCT  PIC X(40) VALUE
+           "=== 商品ランキング ===".
+       01  WS-RANKREP-HEADER-TOP      PIC X(20) VALUE
+           "[上位5]".
+       01  WS-RANKREP-HEADER-BOTTOM   PIC X(20) VALUE
+           "[下位5]".
+       01  WS-RANKREP-HEADER-STORE    PIC X(44) VALUE
+           "=== 店舗ランキング(売上降順) ===".
+       01  WS-RANKREP-PRODUCT-LINE.
+           05 WS-RRP-RANK             PIC Z9.
+           05 FILLER                  PIC X(04) VALUE "位 ".
+           05 WS-RRP-CODE             PIC X(04).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-RRP-NAME             PIC X(30).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE "¥".
+           05 WS-RRP-AMOUNT           PIC ZZZ,ZZZ,ZZ9.
+       01  WS-RANKREP-STORE-LINE.
+           05 WS-RRS-RANK             PIC Z9.
+           05 FILLER                  PIC X(04) VALUE "位 ".
+           05 WS-RRS-CODE             PIC 9(03).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-RRS-NAME             PIC X(20).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE "¥".
+           05 WS-RRS-AMOUNT           PIC ZZZ,ZZZ,ZZZ,ZZ9.
+
+      * 店舗/商品マスター保守 (追加/更新/廃止)
+       01  WS-MAINT-ERROR-FLG         PIC X VALUE 'N'.
+           88 MAINT-ERROR              VALUE 'Y'
+                                        WHEN SET TO FALSE 'N'.
+       01  WS-MAINT-TARGET            PIC X(01).
+       01  WS-MAINT-ACTION            PIC X(01).
+       01  WS-MAINT-FOUND-IDX         PIC 9(03) VALUE 0.
+       01  WS-MAINT-TM-CODE-INPUT     PIC X(03).
+       01  WS-MAINT-TM-CODE           PIC 9(03).
+       01  WS-MAINT-TM-NAME-INPUT     PIC X(20).
+       01  WS-MAINT-SM-CODE-INPUT     PIC X(04).
+       01  WS-MAINT-SM-NAME-INPUT     PIC X(30).
+       01  WS-MAINT-SM-PRICE-INPUT    PIC X(05).
+       01  WS-MAINT-SM-PRICE          PIC 9(05).
+
+      * 実行履歴ログ (RUNLOG.TXT)
+       01  WS-RUNLOG-DATE             PIC 9(08) VALUE 0.
+       01  WS-RUNLOG-TIME             PIC 9(08) VALUE 0.
+       01  WS-RUNLOG-LAST-CODE        PIC X(01).
+       01  WS-RUNLOG-REPORTS          PIC X(20) VALUE SPACES.
+       01  WS-RUNLOG-REPORTS-PTR      PIC 9(02) VALUE 1.
+       01  WS-RUNLOG-ERROR-FLG        PIC X VALUE 'N'.
+           88 RUNLOG-HAS-ERROR         VALUE 'Y'
+                                        WHEN SET TO FALSE 'N'.
+       01  WS-RUNLOG-REPFULL-FLG      PIC X VALUE 'N'.
+           88 RUNLOG-REPORTS-FULL      VALUE 'Y'
+                                        WHEN SET TO FALSE 'N'.
+       01  WS-RUNLOG-BAD-NAME         PIC X(11) VALUE SPACES.
+       01  WS-RUNLOG-BAD-CODE         PIC XX VALUE SPACES.
+       01  WS-RUNLOG-BAD-STATUS       PIC X(20) VALUE SPACES.
+       01  WS-RUNLOG-DETAIL-LINE.
+           05 WS-RL-DATE              PIC 9(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-RL-TIME              PIC 9(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-RL-REPORTS           PIC X(20).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-RL-TENCNT            PIC ZZ9.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-RL-SHOCNT            PIC ZZZ9.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-RL-STATUS            PIC X(20).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 1000-INITIALIZE-PROCESS.
 
-           PERFORM UNTIL WS-USER-CHOICE = '9'
-               PERFORM 2000-USER-INPUT-ROUTINE
-               EVALUATE WS-USER-CHOICE
-                   WHEN '1'
-                       PERFORM 3000-CREATE-TENPO-REPORT
-                   WHEN '2'
-                       PERFORM 4000-CREATE-SHOHIN-REPORT
-                   WHEN '9'
-                       DISPLAY "処理を終了します。" UPON SYSCONSOLE
-                   WHEN OTHER
-                       DISPLAY "無効な選択です。再度入力してください。"
-                           UPON SYSCONSOLE
-               END-EVALUATE
-           END-PERFORM.
+           IF BATCH-MODE-ACTIVE
+               PERFORM 1700-RUN-BATCH-REPORT
+           ELSE
+               PERFORM UNTIL WS-USER-CHOICE = '9'
+                   PERFORM 2000-USER-INPUT-ROUTINE
+                   EVALUATE WS-USER-CHOICE
+                       WHEN '1'
+                           PERFORM 2100-GET-TARGET-MONTH
+                           PERFORM 3000-CREATE-TENPO-REPORT
+                           IF FS-TENREP = "00"
+                               MOVE '1' TO WS-RUNLOG-LAST-CODE
+                               PERFORM 9910-APPEND-REPORT-CODE
+                           END-IF
+                       WHEN '2'
+                           PERFORM 2100-GET-TARGET-MONTH
+                           PERFORM 4000-CREATE-SHOHIN-REPORT
+                           IF FS-SHOREP = "00"
+                               MOVE '2' TO WS-RUNLOG-LAST-CODE
+                               PERFORM 9910-APPEND-REPORT-CODE
+                           END-IF
+                       WHEN '3'
+                           PERFORM 2100-GET-TARGET-MONTH
+                           PERFORM 5000-CREATE-CSV-EXPORT
+                           IF FS-TENCSV = "00" AND FS-SHOCSV = "00"
+                               MOVE '3' TO WS-RUNLOG-LAST-CODE
+                               PERFORM 9910-APPEND-REPORT-CODE
+                           END-IF
+                       WHEN '4'
+                           PERFORM 2100-GET-TARGET-MONTH
+                           PERFORM 6050-GET-TREND-STORE-FILTER
+                           PERFORM 6000-CREATE-TREND-REPORT
+                           IF FS-DAYREP = "00"
+                               MOVE '4' TO WS-RUNLOG-LAST-CODE
+                               PERFORM 9910-APPEND-REPORT-CODE
+                           END-IF
+                       WHEN '5'
+                           PERFORM 2100-GET-TARGET-MONTH
+                           PERFORM 7000-CREATE-RANKING-REPORT
+                           IF FS-RANKREP = "00"
+                               MOVE '5' TO WS-RUNLOG-LAST-CODE
+                               PERFORM 9910-APPEND-REPORT-CODE
+                           END-IF
+                       WHEN '6'
+                           PERFORM 8000-MASTER-MAINTENANCE
+                       WHEN '9'
+                           PERFORM 9210-SHOW-EXIT-MESSAGE
+                       WHEN OTHER
+                           PERFORM 9220-SHOW-INVALID-CHOICE
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
 
            PERFORM 9000-TERMINATE-PROCESS.
            STOP RUN.
@@ -232,6 +505,8 @@
        1000-INITIALIZE-PROCESS.
       ******************************************************************
            DISPLAY "処理を開始します。" UPON SYSCONSOLE.
+           ACCEPT WS-RUNLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
            INITIALIZE WS-TENPO-MASTER-TABLE WS-SHOHIN-MASTER-TABLE.
            INITIALIZE WS-TENPO-SALES-TABLE WS-SHOHIN-SALES-TABLE.
 
@@ -239,6 +514,8 @@
            PERFORM 1200-LOAD-SHOHIN-MASTER.
            PERFORM 1300-PREPARE-SALES-TABLES.
            PERFORM 1400-DETERMINE-REPORT-MONTH.
+           PERFORM 1500-PREPARE-URIAGE-ERROR-FILE.
+           PERFORM 1600-CHECK-BATCH-PARAMETER.
            DISPLAY "初期処理完了。" UPON SYSCONSOLE.
 
       ******************************************************************
@@ -247,8 +524,10 @@
            OPEN INPUT TENPO-MASTER-FILE.
            IF FS-TENMAS NOT = "00" AND FS-TENMAS NOT = "05"
       * 05: Optional file not found for some systems
-               DISPLAY "エラー: 店舗マスターファイルを開けません。STATUS: "
-                       FS-TENMAS UPON SYSCONSOLE
+               MOVE "TENMAS-OPEN" TO WS-RUNLOG-BAD-NAME
+               MOVE FS-TENMAS     TO WS-RUNLOG-BAD-CODE
+               PERFORM 9900-RECORD-BAD-STATUS
+               PERFORM 9100-SHOW-TENMAS-OPEN-ERROR
                PERFORM 9000-TERMINATE-PROCESS
                STOP RUN
            END-IF.
@@ -264,26 +543,34 @@
                        ADD 1 TO WS-LOADED-TENPO-COUNT
                        MOVE TM-CODE TO WS-TM-CODE(TM-IDX)
                        MOVE TM-NAME TO WS-TM-NAME(TM-IDX)
+                       MOVE TM-STATUS TO WS-TM-STATUS(TM-IDX)
                END-READ
            END-PERFORM.
+           IF NOT TENMAS-EOF
+               READ TENPO-MASTER-FILE
+                   AT END SET TENMAS-EOF TO TRUE
+                   NOT AT END PERFORM 9250-SHOW-TENMAS-OVERFLOW
+               END-READ
+           END-IF.
            CLOSE TENPO-MASTER-FILE.
 
            IF WS-LOADED-TENPO-COUNT = 0
-               DISPLAY "エラー: 店舗マスターが読み込めませんでした。"
-                   UPON SYSCONSOLE
+               PERFORM 9110-SHOW-TENMAS-EMPTY-ERROR
                PERFORM 9000-TERMINATE-PROCESS
                STOP RUN
            END-IF.
-           DISPLAY "店舗マスター読み込み完了: " WS-LOADED-TENPO-COUNT
-                   "件" UPON SYSCONSOLE.
+           DISPLAY "店舗マスター読み込み完了: "
+               WS-LOADED-TENPO-COUNT "件" UPON SYSCONSOLE.
 
       ******************************************************************
        1200-LOAD-SHOHIN-MASTER.
       ******************************************************************
            OPEN INPUT SHOHIN-MASTER-FILE.
            IF FS-SHOMAS NOT = "00" AND FS-SHOMAS NOT = "05"
-               DISPLAY "エラー: 商品マスターファイルを開けません。STATUS: "
-                       FS-SHOMAS UPON SYSCONSOLE
+               MOVE "SHOMAS-OPEN" TO WS-RUNLOG-BAD-NAME
+               MOVE FS-SHOMAS     TO WS-RUNLOG-BAD-CODE
+               PERFORM 9900-RECORD-BAD-STATUS
+               PERFORM 9120-SHOW-SHOMAS-OPEN-ERROR
                PERFORM 9000-TERMINATE-PROCESS
                STOP RUN
            END-IF.
@@ -300,18 +587,24 @@
                        MOVE SM-CODE TO WS-SM-CODE(SM-IDX)
                        MOVE SM-NAME TO WS-SM-NAME(SM-IDX)
                        MOVE SM-PRICE TO WS-SM-PRICE(SM-IDX)
+                       MOVE SM-STATUS TO WS-SM-STATUS(SM-IDX)
                END-READ
            END-PERFORM.
+           IF NOT SHOMAS-EOF
+               READ SHOHIN-MASTER-FILE
+                   AT END SET SHOMAS-EOF TO TRUE
+                   NOT AT END PERFORM 9260-SHOW-SHOMAS-OVERFLOW
+               END-READ
+           END-IF.
            CLOSE SHOHIN-MASTER-FILE.
 
            IF WS-LOADED-SHOHIN-COUNT = 0
-               DISPLAY "エラー: 商品マスターが読み込めませんでした。"
-                   UPON SYSCONSOLE
+               PERFORM 9130-SHOW-SHOMAS-EMPTY-ERROR
                PERFORM 9000-TERMINATE-PROCESS
                STOP RUN
            END-IF.
-           DISPLAY "商品マスター読み込み完了: " WS-LOADED-SHOHIN-COUNT
-                   "件" UPON SYSCONSOLE.
+           DISPLAY "商品マスター読み込み完了: "
+               WS-LOADED-SHOHIN-COUNT "件" UPON SYSCONSOLE.
 
       ******************************************************************
        1300-PREPARE-SALES-TABLES.
@@ -347,13 +640,16 @@
       ******************************************************************
        1400-DETERMINE-REPORT-MONTH.
       ******************************************************************
+      * 先頭行から初期表示用の年月を決定する。
+      * 集計対象年月は 2100-GET-TARGET-MONTH で確定する。
            OPEN INPUT URIAGE-JISSEKI-FILE.
            IF FS-URIAGE NOT = "00" AND FS-URIAGE NOT = "05"
-               DISPLAY "エラー: 販売実績ファイルを開けません。STATUS: "
-                       FS-URIAGE UPON SYSCONSOLE
-               CLOSE URIAGE-JISSEKI-FILE *> Ensure closed
-               DISPLAY "デフォルト年月 (" WS-REPORT-YYYYMM
-                       ") を使用します。" UPON SYSCONSOLE
+               MOVE "URIAGE-OPEN" TO WS-RUNLOG-BAD-NAME
+               MOVE FS-URIAGE     TO WS-RUNLOG-BAD-CODE
+               PERFORM 9900-RECORD-BAD-STATUS
+               PERFORM 9140-SHOW-URIAGE-OPEN-ERROR
+               CLOSE URIAGE-JISSEKI-FILE
+               PERFORM 9150-SHOW-DEFAULT-MONTH-USED
                EXIT PARAGRAPH
            END-IF.
 
@@ -361,10 +657,8 @@
            READ URIAGE-JISSEKI-FILE
                AT END
                    SET URIAGE-EOF TO TRUE
-                   DISPLAY "エラー: 販売実績ファイルが空です。"
-                       UPON SYSCONSOLE
-                   DISPLAY "デフォルト年月 (" WS-REPORT-YYYYMM
-                           ") を使用します。" UPON SYSCONSOLE
+                   PERFORM 9160-SHOW-URIAGE-EMPTY-ERROR
+                   PERFORM 9150-SHOW-DEFAULT-MONTH-USED
                NOT AT END
                    MOVE UJ-DATE(1:4) TO WS-REPORT-YYYY
                    MOVE UJ-DATE(5:2) TO WS-REPORT-MM
@@ -372,29 +666,153 @@
            END-READ.
            CLOSE URIAGE-JISSEKI-FILE.
            DISPLAY "報告対象年月: " WS-REPORT-YYYY "年"
-                   WS-REPORT-MM "月" UPON SYSCONSOLE.
+               WS-REPORT-MM "月" UPON SYSCONSOLE.
+
+      ******************************************************************
+       1500-PREPARE-URIAGE-ERROR-FILE.
+      ******************************************************************
+      * 前回分を破棄し未突合一覧を作り直す。
+           OPEN OUTPUT URIAGE-ERROR-FILE.
+           IF FS-URIERR NOT = "00"
+               MOVE "URIERR-OPEN" TO WS-RUNLOG-BAD-NAME
+               MOVE FS-URIERR     TO WS-RUNLOG-BAD-CODE
+               PERFORM 9900-RECORD-BAD-STATUS
+               PERFORM 9195-SHOW-URIERR-OPEN-ERROR
+               EXIT PARAGRAPH
+           END-IF.
+           WRITE URIAGE-ERROR-LINE FROM WS-URIERR-HEADER-LINE.
+           CLOSE URIAGE-ERROR-FILE.
+
+      ******************************************************************
+       1600-CHECK-BATCH-PARAMETER.
+      ******************************************************************
+      * SALESPRM.DAT があれば読み取り、無人実行にする。
+           SET BATCH-MODE-ACTIVE TO FALSE.
+           OPEN INPUT BATCH-PARAM-FILE.
+           IF FS-BATPRM = "00"
+               READ BATCH-PARAM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET BATCH-MODE-ACTIVE TO TRUE
+                       MOVE BP-REPORT-TYPE TO WS-BATCH-REPORT-TYPE
+                       IF BP-YEAR-MONTH NOT = SPACES
+                           MOVE BP-YEAR-MONTH TO WS-REPORT-YYYYMM
+                           MOVE WS-REPORT-YYYYMM(1:4) TO WS-REPORT-YYYY
+                           MOVE WS-REPORT-YYYYMM(5:2) TO WS-REPORT-MM
+                       END-IF
+                       MOVE BP-STORE-CODE TO WS-BATCH-STORE-CODE
+               END-READ
+               CLOSE BATCH-PARAM-FILE
+           ELSE
+               IF FS-BATPRM NOT = "05"
+                   MOVE "BATPRM-OPEN" TO WS-RUNLOG-BAD-NAME
+                   MOVE FS-BATPRM     TO WS-RUNLOG-BAD-CODE
+                   PERFORM 9900-RECORD-BAD-STATUS
+               END-IF
+           END-IF.
+           IF BATCH-MODE-ACTIVE
+               DISPLAY "バッチパラメータ検出。"
+                   UPON SYSCONSOLE
+           END-IF.
+
+      ******************************************************************
+       1700-RUN-BATCH-REPORT.
+      ******************************************************************
+      * メニューと同じ処理を入力なしで実行する。
+           PERFORM 1500-PREPARE-URIAGE-ERROR-FILE.
+           DISPLAY "バッチ対象年月: " WS-REPORT-YYYYMM
+               UPON SYSCONSOLE.
+           EVALUATE WS-BATCH-REPORT-TYPE
+               WHEN '1'
+                   PERFORM 3000-CREATE-TENPO-REPORT
+                   IF FS-TENREP = "00"
+                       MOVE '1' TO WS-RUNLOG-LAST-CODE
+                       PERFORM 9910-APPEND-REPORT-CODE
+                   END-IF
+               WHEN '2'
+                   PERFORM 4000-CREATE-SHOHIN-REPORT
+                   IF FS-SHOREP = "00"
+                       MOVE '2' TO WS-RUNLOG-LAST-CODE
+                       PERFORM 9910-APPEND-REPORT-CODE
+                   END-IF
+               WHEN '3'
+                   PERFORM 5000-CREATE-CSV-EXPORT
+                   IF FS-TENCSV = "00" AND FS-SHOCSV = "00"
+                       MOVE '3' TO WS-RUNLOG-LAST-CODE
+                       PERFORM 9910-APPEND-REPORT-CODE
+                   END-IF
+               WHEN '4'
+                   IF WS-BATCH-STORE-CODE = SPACES
+                       SET TREND-ALL-STORES TO TRUE
+                   ELSE
+                       SET TREND-ALL-STORES TO FALSE
+                       MOVE WS-BATCH-STORE-CODE TO WS-TREND-STORE-CODE
+                   END-IF
+                   PERFORM 6000-CREATE-TREND-REPORT
+                   IF FS-DAYREP = "00"
+                       MOVE '4' TO WS-RUNLOG-LAST-CODE
+                       PERFORM 9910-APPEND-REPORT-CODE
+                   END-IF
+               WHEN '5'
+                   PERFORM 7000-CREATE-RANKING-REPORT
+                   IF FS-RANKREP = "00"
+                       MOVE '5' TO WS-RUNLOG-LAST-CODE
+                       PERFORM 9910-APPEND-REPORT-CODE
+                   END-IF
+               WHEN OTHER
+                   PERFORM 9220-SHOW-INVALID-CHOICE
+           END-EVALUATE.
 
       ******************************************************************
        2000-USER-INPUT-ROUTINE.
       ******************************************************************
            DISPLAY " " UPON SYSCONSOLE.
-           DISPLAY "------------------------------------" UPON SYSCONSOLE.
+           DISPLAY "------------------------------------"
+               UPON SYSCONSOLE.
            DISPLAY "帳票作成メニュー" UPON SYSCONSOLE.
            DISPLAY "1: 店舗別月間売上実績表" UPON SYSCONSOLE.
            DISPLAY "2: 商品別販売実績表" UPON SYSCONSOLE.
+           DISPLAY "3: CSV出力(店舗別/商品別)" UPON SYSCONSOLE.
+           DISPLAY "4: 日別売上トレンド表" UPON SYSCONSOLE.
+           DISPLAY "5: 商品/店舗ランキング" UPON SYSCONSOLE.
+           DISPLAY "6: 店舗/商品マスター保守" UPON SYSCONSOLE.
            DISPLAY "9: 終了" UPON SYSCONSOLE.
-           DISPLAY "------------------------------------" UPON SYSCONSOLE.
-           DISPLAY "番号を選択: " WITH NO ADVANCING UPON SYSCONSOLE.
+           DISPLAY "------------------------------------"
+               UPON SYSCONSOLE.
+           DISPLAY "番号を選択: " WITH NO ADVANCING
+               UPON SYSCONSOLE.
            ACCEPT WS-USER-CHOICE FROM SYSCONSOLE.
 
+      ******************************************************************
+       2100-GET-TARGET-MONTH.
+      ******************************************************************
+      * 集計対象の年月 (YYYYMM) を問い合わせる。
+      * 空入力のときは現在の値をそのまま使用する。
+      * 帳票作成ごとに未突合一覧を作り直す。
+           PERFORM 1500-PREPARE-URIAGE-ERROR-FILE.
+           DISPLAY "対象年月(YYYYMM)[現在:" WS-REPORT-YYYYMM
+               "]" WITH NO ADVANCING UPON SYSCONSOLE.
+           DISPLAY ":" WITH NO ADVANCING UPON SYSCONSOLE.
+           MOVE SPACES TO WS-TARGET-MONTH-INPUT.
+           ACCEPT WS-TARGET-MONTH-INPUT FROM SYSCONSOLE.
+
+           IF WS-TARGET-MONTH-INPUT NOT = SPACES
+               MOVE WS-TARGET-MONTH-INPUT TO WS-REPORT-YYYYMM
+               MOVE WS-REPORT-YYYYMM(1:4) TO WS-REPORT-YYYY
+               MOVE WS-REPORT-YYYYMM(5:2) TO WS-REPORT-MM
+           END-IF.
+           DISPLAY "集計対象年月: " WS-REPORT-YYYYMM
+               UPON SYSCONSOLE.
+
       ******************************************************************
        3000-CREATE-TENPO-REPORT.
       ******************************************************************
-           DISPLAY "店舗別月間売上実績表を作成します..." UPON SYSCONSOLE.
+           DISPLAY "店舗別実績表を作成中..." UPON SYSCONSOLE.
            PERFORM 3100-RESET-TENPO-SALES.
            PERFORM 3200-CALCULATE-TENPO-SALES.
            PERFORM 3300-PRINT-TENPO-REPORT.
-           DISPLAY "店舗別月間売上実績表を TENREP.TXT に出力しました。"
+           DISPLAY "TENREP.TXT へ出力しました。"
                UPON SYSCONSOLE.
 
       ******************************************************************
@@ -409,39 +827,75 @@
       ******************************************************************
        3200-CALCULATE-TENPO-SALES.
       ******************************************************************
+      * WS-REPORT-YYYYMM と一致する行のみ集計する。
            OPEN INPUT URIAGE-JISSEKI-FILE.
            IF FS-URIAGE NOT = "00" AND FS-URIAGE NOT = "05"
-               DISPLAY "エラー(集計用): 販売実績ファイルを開けません。FS: "
-                       FS-URIAGE UPON SYSCONSOLE
+               MOVE "URIAGE-TEN" TO WS-RUNLOG-BAD-NAME
+               MOVE FS-URIAGE    TO WS-RUNLOG-BAD-CODE
+               PERFORM 9900-RECORD-BAD-STATUS
+               PERFORM 9170-SHOW-URIAGE-CALC-ERROR
                EXIT PARAGRAPH
            END-IF.
 
+           OPEN EXTEND URIAGE-ERROR-FILE.
+
            SET URIAGE-EOF TO FALSE.
-           READ URIAGE-JISSEKI-FILE AT END SET URIAGE-EOF TO TRUE 
-                   END-READ.
+           READ URIAGE-JISSEKI-FILE AT END SET URIAGE-EOF TO TRUE
+           END-READ.
 
            PERFORM UNTIL URIAGE-EOF
-               PERFORM VARYING TS-IDX FROM 1 BY 1
-                       UNTIL TS-IDX > WS-LOADED-TENPO-COUNT
-                   IF UJ-TENPO-CODE = WS-TS-TENPO-CODE(TS-IDX)
-                       ADD UJ-AMOUNT TO WS-TS-MONTHLY-SALES(TS-IDX)
-                       ADD UJ-AMOUNT TO WS-GRAND-TOTAL-SALES
-                       EXIT PERFORM *> Inner loop for current record
+               IF UJ-DATE(1:6) = WS-REPORT-YYYYMM
+                   SET TENPO-MATCHED TO FALSE
+                   SET TENPO-DEACTIVATED TO FALSE
+                   PERFORM VARYING TS-IDX FROM 1 BY 1
+                           UNTIL TS-IDX > WS-LOADED-TENPO-COUNT
+                       IF UJ-TENPO-CODE = WS-TS-TENPO-CODE(TS-IDX)
+                           IF WS-TM-STATUS(TS-IDX) NOT = 'D'
+                               ADD UJ-AMOUNT
+                                   TO WS-TS-MONTHLY-SALES(TS-IDX)
+                               ADD UJ-AMOUNT TO WS-GRAND-TOTAL-SALES
+                               SET TENPO-MATCHED TO TRUE
+                           ELSE
+                               SET TENPO-DEACTIVATED TO TRUE
+                           END-IF
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   IF NOT TENPO-MATCHED
+                       PERFORM 3210-WRITE-TENPO-MISMATCH
                    END-IF
-               END-PERFORM
+               END-IF
                READ URIAGE-JISSEKI-FILE
                    AT END SET URIAGE-EOF TO TRUE
                END-READ
            END-PERFORM.
            CLOSE URIAGE-JISSEKI-FILE.
+           CLOSE URIAGE-ERROR-FILE.
+
+      ******************************************************************
+       3210-WRITE-TENPO-MISMATCH.
+      ******************************************************************
+           MOVE UJ-DATE         TO WS-UE-DATE.
+           MOVE UJ-TENPO-CODE   TO WS-UE-TENPO-CODE.
+           MOVE UJ-SHOHIN-CODE  TO WS-UE-SHOHIN-CODE.
+           MOVE UJ-QUANTITY     TO WS-UE-QUANTITY.
+           MOVE UJ-AMOUNT       TO WS-UE-AMOUNT.
+           IF TENPO-DEACTIVATED
+               MOVE "TENPO CODE DEACTIVATED" TO WS-UE-REASON
+           ELSE
+               MOVE "TENPO CODE NOT FOUND" TO WS-UE-REASON
+           END-IF.
+           WRITE URIAGE-ERROR-LINE FROM WS-URIERR-DETAIL-LINE.
 
       ******************************************************************
        3300-PRINT-TENPO-REPORT.
       ******************************************************************
            OPEN OUTPUT TENPO-REPORT-FILE.
            IF FS-TENREP NOT = "00"
-               DISPLAY "エラー: 店舗別帳票ファイルを開けません。STATUS: "
-                       FS-TENREP UPON SYSCONSOLE
+               MOVE "TENREP-OPEN" TO WS-RUNLOG-BAD-NAME
+               MOVE FS-TENREP     TO WS-RUNLOG-BAD-CODE
+               PERFORM 9900-RECORD-BAD-STATUS
+               PERFORM 9180-SHOW-TENREP-OPEN-ERROR
                EXIT PARAGRAPH
            END-IF.
 
@@ -455,16 +909,18 @@
            WRITE TENPO-REPORT-LINE FROM WS-TENREP-HEADER2.
            WRITE TENPO-REPORT-LINE FROM WS-DASHES-50.
 
-      * Detail
+      * Detail (廃止店舗は表示しない)
            PERFORM VARYING TS-IDX FROM 1 BY 1
                    UNTIL TS-IDX > WS-LOADED-TENPO-COUNT
-               MOVE WS-TS-TENPO-CODE(TS-IDX)
-                   TO WS-TRD-CODE
-               MOVE WS-TS-TENPO-NAME(TS-IDX)
-                   TO WS-TRD-NAME
-               MOVE WS-TS-MONTHLY-SALES(TS-IDX)
-                   TO WS-TRD-AMOUNT
-               WRITE TENPO-REPORT-LINE FROM WS-TENREP-DETAIL-LINE
+               IF WS-TM-STATUS(TS-IDX) NOT = 'D'
+                   MOVE WS-TS-TENPO-CODE(TS-IDX)
+                       TO WS-TRD-CODE
+                   MOVE WS-TS-TENPO-NAME(TS-IDX)
+                       TO WS-TRD-NAME
+                   MOVE WS-TS-MONTHLY-SALES(TS-IDX)
+                       TO WS-TRD-AMOUNT
+                   WRITE TENPO-REPORT-LINE FROM WS-TENREP-DETAIL-LINE
+               END-IF
            END-PERFORM.
 
       * Footer
@@ -476,11 +932,11 @@
       ******************************************************************
        4000-CREATE-SHOHIN-REPORT.
       ******************************************************************
-           DISPLAY "商品別販売実績表を作成します..." UPON SYSCONSOLE.
+           DISPLAY "商品別実績表を作成中..." UPON SYSCONSOLE.
            PERFORM 4100-RESET-SHOHIN-SALES.
            PERFORM 4200-CALCULATE-SHOHIN-SALES.
            PERFORM 4300-PRINT-SHOHIN-REPORT.
-           DISPLAY "商品別販売実績表を SHOREP.TXT に出力しました。"
+           DISPLAY "SHOREP.TXT へ出力しました。"
                UPON SYSCONSOLE.
 
       ******************************************************************
@@ -501,52 +957,116 @@
       ******************************************************************
        4200-CALCULATE-SHOHIN-SALES.
       ******************************************************************
+      * WS-REPORT-YYYYMM と一致する行のみ集計する。
            OPEN INPUT URIAGE-JISSEKI-FILE.
            IF FS-URIAGE NOT = "00" AND FS-URIAGE NOT = "05"
-               DISPLAY "エラー(集計用): 販売実績ファイルを開けません。FS: "
-                       FS-URIAGE UPON SYSCONSOLE
+               MOVE "URIAGE-SHO" TO WS-RUNLOG-BAD-NAME
+               MOVE FS-URIAGE    TO WS-RUNLOG-BAD-CODE
+               PERFORM 9900-RECORD-BAD-STATUS
+               PERFORM 9170-SHOW-URIAGE-CALC-ERROR
                EXIT PARAGRAPH
            END-IF.
 
+           OPEN EXTEND URIAGE-ERROR-FILE.
+
            SET URIAGE-EOF TO FALSE.
-           READ URIAGE-JISSEKI-FILE AT END SET URIAGE-EOF TO TRUE 
+           READ URIAGE-JISSEKI-FILE AT END SET URIAGE-EOF TO TRUE
            END-READ.
 
            PERFORM UNTIL URIAGE-EOF
+             IF UJ-DATE(1:6) = WS-REPORT-YYYYMM
+               SET SHOHIN-MATCHED TO FALSE
+               SET SHOHIN-DEACTIVATED TO FALSE
                PERFORM VARYING SS-IDX FROM 1 BY 1
                        UNTIL SS-IDX > WS-LOADED-SHOHIN-COUNT
                  IF UJ-SHOHIN-CODE = WS-SS-SHOHIN-CODE(SS-IDX)
-                   ADD UJ-QUANTITY TO WS-SS-NUM-TOTAL-QTY(SS-IDX)
-                   ADD UJ-AMOUNT TO WS-SS-NUM-TOTAL-AMT(SS-IDX)
-                   ADD UJ-AMOUNT TO WS-SHOHIN-NUM-GRAND-TOTAL-AMT
-
-                   PERFORM VARYING SST-IDX FROM 1 BY 1
-                           UNTIL SST-IDX > WS-LOADED-TENPO-COUNT
-                     IF UJ-TENPO-CODE =
-                        WS-SST-TENPO-CODE(SS-IDX, SST-IDX)
-                       ADD UJ-QUANTITY
-                           TO WS-SST-NUM-QTY(SS-IDX, SST-IDX)
-                       ADD UJ-AMOUNT
-                           TO WS-SST-NUM-AMT(SS-IDX, SST-IDX)
-                       EXIT PERFORM *> Inner tenpo loop
-                     END-IF
-                   END-PERFORM
-                   EXIT PERFORM *> Inner shohin loop
+                   IF WS-SM-STATUS(SS-IDX) NOT = 'D'
+                     ADD UJ-QUANTITY TO WS-SS-NUM-TOTAL-QTY(SS-IDX)
+                     ADD UJ-AMOUNT TO WS-SS-NUM-TOTAL-AMT(SS-IDX)
+                     ADD UJ-AMOUNT TO WS-SHOHIN-NUM-GRAND-TOTAL-AMT
+                     SET SHOHIN-MATCHED TO TRUE
+                     PERFORM 4215-CHECK-AMOUNT-VS-PRICE
+
+                     PERFORM VARYING SST-IDX FROM 1 BY 1
+                             UNTIL SST-IDX > WS-LOADED-TENPO-COUNT
+                       IF UJ-TENPO-CODE =
+                          WS-SST-TENPO-CODE(SS-IDX, SST-IDX)
+                         ADD UJ-QUANTITY
+                             TO WS-SST-NUM-QTY(SS-IDX, SST-IDX)
+                         ADD UJ-AMOUNT
+                             TO WS-SST-NUM-AMT(SS-IDX, SST-IDX)
+                         EXIT PERFORM
+                       END-IF
+                     END-PERFORM
+                   ELSE
+                     SET SHOHIN-DEACTIVATED TO TRUE
+                   END-IF
+                   EXIT PERFORM
                  END-IF
                END-PERFORM
-               READ URIAGE-JISSEKI-FILE
-                   AT END SET URIAGE-EOF TO TRUE
-               END-READ
+               IF NOT SHOHIN-MATCHED
+                   PERFORM 4210-WRITE-SHOHIN-MISMATCH
+               END-IF
+             END-IF
+             READ URIAGE-JISSEKI-FILE
+                 AT END SET URIAGE-EOF TO TRUE
+             END-READ
            END-PERFORM.
            CLOSE URIAGE-JISSEKI-FILE.
+           CLOSE URIAGE-ERROR-FILE.
+
+      ******************************************************************
+       4210-WRITE-SHOHIN-MISMATCH.
+      ******************************************************************
+           MOVE UJ-DATE         TO WS-UE-DATE.
+           MOVE UJ-TENPO-CODE   TO WS-UE-TENPO-CODE.
+           MOVE UJ-SHOHIN-CODE  TO WS-UE-SHOHIN-CODE.
+           MOVE UJ-QUANTITY     TO WS-UE-QUANTITY.
+           MOVE UJ-AMOUNT       TO WS-UE-AMOUNT.
+           IF SHOHIN-DEACTIVATED
+               MOVE "SHOHIN CODE DEACTIVATED" TO WS-UE-REASON
+           ELSE
+               MOVE "SHOHIN CODE NOT FOUND" TO WS-UE-REASON
+           END-IF.
+           WRITE URIAGE-ERROR-LINE FROM WS-URIERR-DETAIL-LINE.
+
+      ******************************************************************
+       4215-CHECK-AMOUNT-VS-PRICE.
+      ******************************************************************
+      * 数量×単価との差が許容値超過なら記録する。
+           COMPUTE WS-EXPECTED-AMOUNT =
+               UJ-QUANTITY * WS-SM-PRICE(SS-IDX).
+           COMPUTE WS-AMOUNT-DIFF = UJ-AMOUNT - WS-EXPECTED-AMOUNT.
+           IF WS-AMOUNT-DIFF < 0
+               MULTIPLY WS-AMOUNT-DIFF BY -1
+                   GIVING WS-AMOUNT-DIFF-ABS
+           ELSE
+               MOVE WS-AMOUNT-DIFF TO WS-AMOUNT-DIFF-ABS
+           END-IF.
+           IF WS-AMOUNT-DIFF-ABS > WS-AMOUNT-TOLERANCE
+               PERFORM 4220-WRITE-AMOUNT-MISMATCH
+           END-IF.
+
+      ******************************************************************
+       4220-WRITE-AMOUNT-MISMATCH.
+      ******************************************************************
+           MOVE UJ-DATE         TO WS-UE-DATE.
+           MOVE UJ-TENPO-CODE   TO WS-UE-TENPO-CODE.
+           MOVE UJ-SHOHIN-CODE  TO WS-UE-SHOHIN-CODE.
+           MOVE UJ-QUANTITY     TO WS-UE-QUANTITY.
+           MOVE UJ-AMOUNT       TO WS-UE-AMOUNT.
+           MOVE "AMOUNT VS PRICE MISMATCH" TO WS-UE-REASON.
+           WRITE URIAGE-ERROR-LINE FROM WS-URIERR-DETAIL-LINE.
 
       ******************************************************************
        4300-PRINT-SHOHIN-REPORT.
       ******************************************************************
            OPEN OUTPUT SHOHIN-REPORT-FILE.
            IF FS-SHOREP NOT = "00"
-               DISPLAY "エラー: 商品別帳票ファイルを開けません。STATUS: "
-                       FS-SHOREP UPON SYSCONSOLE
+               MOVE "SHOREP-OPEN" TO WS-RUNLOG-BAD-NAME
+               MOVE FS-SHOREP     TO WS-RUNLOG-BAD-CODE
+               PERFORM 9900-RECORD-BAD-STATUS
+               PERFORM 9190-SHOW-SHOREP-OPEN-ERROR
                EXIT PARAGRAPH
            END-IF.
 
@@ -564,8 +1084,9 @@
       * Detail
            PERFORM VARYING SS-IDX FROM 1 BY 1
                    UNTIL SS-IDX > WS-LOADED-SHOHIN-COUNT
-             IF WS-SS-NUM-TOTAL-QTY(SS-IDX) > 0 OR
-                WS-SS-NUM-TOTAL-AMT(SS-IDX) > 0
+             IF (WS-SS-NUM-TOTAL-QTY(SS-IDX) > 0 OR
+                WS-SS-NUM-TOTAL-AMT(SS-IDX) > 0)
+                AND WS-SM-STATUS(SS-IDX) NOT = 'D'
 
                MOVE WS-SS-SHOHIN-CODE(SS-IDX)
                    TO WS-SRD1-CODE
@@ -589,7 +1110,8 @@
                         TO WS-SRD2-QTY
                     MOVE WS-SST-NUM-AMT(SS-IDX, SST-IDX)
                         TO WS-SRD2-AMT
-                    WRITE SHOHIN-REPORT-LINE FROM WS-SHOREP-DETAIL2-LINE
+                    WRITE SHOHIN-REPORT-LINE
+                        FROM WS-SHOREP-DETAIL2-LINE
                  END-IF
                END-PERFORM
              END-IF
@@ -602,13 +1124,903 @@
            WRITE SHOHIN-REPORT-LINE FROM WS-SHOREP-TOTAL-LINE.
            CLOSE SHOHIN-REPORT-FILE.
 
+      ******************************************************************
+       5000-CREATE-CSV-EXPORT.
+      ******************************************************************
+      * 固定長帳票とは別に CSV でも出力する。
+           DISPLAY "CSVを出力中..." UPON SYSCONSOLE.
+           PERFORM 3100-RESET-TENPO-SALES.
+           PERFORM 3200-CALCULATE-TENPO-SALES.
+           PERFORM 4100-RESET-SHOHIN-SALES.
+           PERFORM 4200-CALCULATE-SHOHIN-SALES.
+           PERFORM 5100-PRINT-TENPO-CSV.
+           PERFORM 5200-PRINT-SHOHIN-CSV.
+           DISPLAY "TENREP.CSV / SHOREP.CSV へ出力しました。"
+               UPON SYSCONSOLE.
+
+      ******************************************************************
+       5100-PRINT-TENPO-CSV.
+      ******************************************************************
+           OPEN OUTPUT TENPO-CSV-FILE.
+           IF FS-TENCSV NOT = "00"
+               MOVE "TENCSV-OPEN" TO WS-RUNLOG-BAD-NAME
+               MOVE FS-TENCSV     TO WS-RUNLOG-BAD-CODE
+               PERFORM 9900-RECORD-BAD-STATUS
+               PERFORM 9270-SHOW-TENCSV-OPEN-ERROR
+               EXIT PARAGRAPH
+           END-IF.
+           WRITE TENPO-CSV-LINE FROM WS-TENPO-CSV-HEADER.
+
+      * 廃止店舗は表示しない (TENREP.TXT と揃える)
+           PERFORM VARYING TS-IDX FROM 1 BY 1
+                   UNTIL TS-IDX > WS-LOADED-TENPO-COUNT
+               IF WS-TM-STATUS(TS-IDX) NOT = 'D'
+                   MOVE WS-TS-MONTHLY-SALES(TS-IDX) TO WS-CSV-AMOUNT-ED
+                   MOVE SPACES TO WS-CSV-LINE
+                   STRING WS-TS-TENPO-CODE(TS-IDX) DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          '"' DELIMITED BY SIZE
+                          WS-TS-TENPO-NAME(TS-IDX) DELIMITED BY SIZE
+                          '"' DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          WS-CSV-AMOUNT-ED DELIMITED BY SIZE
+                          INTO WS-CSV-LINE
+                   END-STRING
+                   WRITE TENPO-CSV-LINE FROM WS-CSV-LINE
+               END-IF
+           END-PERFORM.
+           CLOSE TENPO-CSV-FILE.
+
+      ******************************************************************
+       5200-PRINT-SHOHIN-CSV.
+      ******************************************************************
+           OPEN OUTPUT SHOHIN-CSV-FILE.
+           IF FS-SHOCSV NOT = "00"
+               MOVE "SHOCSV-OPEN" TO WS-RUNLOG-BAD-NAME
+               MOVE FS-SHOCSV     TO WS-RUNLOG-BAD-CODE
+               PERFORM 9900-RECORD-BAD-STATUS
+               PERFORM 9280-SHOW-SHOCSV-OPEN-ERROR
+               EXIT PARAGRAPH
+           END-IF.
+           WRITE SHOHIN-CSV-LINE FROM WS-SHOHIN-CSV-HEADER.
+
+      * 廃止商品は表示しない (SHOREP.TXT と揃える)
+           PERFORM VARYING SS-IDX FROM 1 BY 1
+                   UNTIL SS-IDX > WS-LOADED-SHOHIN-COUNT
+               IF WS-SM-STATUS(SS-IDX) NOT = 'D'
+                   MOVE WS-SS-NUM-TOTAL-QTY(SS-IDX) TO WS-CSV-QTY-ED
+                   MOVE WS-SS-NUM-TOTAL-AMT(SS-IDX) TO WS-CSV-AMOUNT-ED
+                   MOVE SPACES TO WS-CSV-LINE
+                   STRING WS-SS-SHOHIN-CODE(SS-IDX) DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          '"' DELIMITED BY SIZE
+                          WS-SS-SHOHIN-NAME(SS-IDX) DELIMITED BY SIZE
+                          '"' DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          WS-CSV-QTY-ED DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          WS-CSV-AMOUNT-ED DELIMITED BY SIZE
+                          INTO WS-CSV-LINE
+                   END-STRING
+                   WRITE SHOHIN-CSV-LINE FROM WS-CSV-LINE
+               END-IF
+           END-PERFORM.
+           CLOSE SHOHIN-CSV-FILE.
+
+      ******************************************************************
+       6050-GET-TREND-STORE-FILTER.
+      ******************************************************************
+      * 空白なら全店舗、店舗コード指定で絞り込む。
+           DISPLAY "店舗コード(空白=全店舗): "
+               WITH NO ADVANCING UPON SYSCONSOLE.
+           MOVE SPACES TO WS-TREND-STORE-FILTER.
+           ACCEPT WS-TREND-STORE-FILTER FROM SYSCONSOLE.
+
+           IF WS-TREND-STORE-FILTER = SPACES
+               SET TREND-ALL-STORES TO TRUE
+           ELSE
+               SET TREND-ALL-STORES TO FALSE
+               MOVE WS-TREND-STORE-FILTER TO WS-TREND-STORE-CODE
+           END-IF.
+
+      ******************************************************************
+       6000-CREATE-TREND-REPORT.
+      ******************************************************************
+           DISPLAY "日別売上トレンド表を作成中..."
+               UPON SYSCONSOLE.
+           PERFORM 6100-RESET-TREND-SALES.
+           PERFORM 6200-CALCULATE-TREND-SALES.
+           PERFORM 6300-PRINT-TREND-REPORT.
+           DISPLAY "DAYREP.TXT へ出力しました。"
+               UPON SYSCONSOLE.
+
+      ******************************************************************
+       6100-RESET-TREND-SALES.
+      ******************************************************************
+           PERFORM VARYING TD-IDX FROM 1 BY 1 UNTIL TD-IDX > 31
+               SET WS-TD-DAY(TD-IDX) TO TD-IDX
+               MOVE 0 TO WS-TD-SALES(TD-IDX)
+           END-PERFORM.
+           MOVE 0 TO WS-TREND-GRAND-TOTAL.
+
+      ******************************************************************
+       6200-CALCULATE-TREND-SALES.
+      ******************************************************************
+      * 対象年月・店舗条件に合致する行のみ集計。
+      * 廃止されていない既存店舗のみ対象とする。
+           OPEN INPUT URIAGE-JISSEKI-FILE.
+           IF FS-URIAGE NOT = "00" AND FS-URIAGE NOT = "05"
+               MOVE "URIAGE-TRD" TO WS-RUNLOG-BAD-NAME
+               MOVE FS-URIAGE    TO WS-RUNLOG-BAD-CODE
+               PERFORM 9900-RECORD-BAD-STATUS
+               PERFORM 9170-SHOW-URIAGE-CALC-ERROR
+               EXIT PARAGRAPH
+           END-IF.
+
+           SET URIAGE-EOF TO FALSE.
+           READ URIAGE-JISSEKI-FILE AT END SET URIAGE-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL URIAGE-EOF
+               IF UJ-DATE(1:6) = WS-REPORT-YYYYMM AND
+                  (TREND-ALL-STORES OR
+                   UJ-TENPO-CODE = WS-TREND-STORE-CODE)
+                   SET TENPO-MATCHED TO FALSE
+                   PERFORM VARYING TS-IDX FROM 1 BY 1
+                           UNTIL TS-IDX > WS-LOADED-TENPO-COUNT
+                       IF UJ-TENPO-CODE = WS-TS-TENPO-CODE(TS-IDX)
+                          AND WS-TM-STATUS(TS-IDX) NOT = 'D'
+                           SET TENPO-MATCHED TO TRUE
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   IF TENPO-MATCHED
+                       MOVE UJ-DATE(7:2) TO WS-UJ-DAY
+                       SET TD-IDX TO WS-UJ-DAY
+                       ADD UJ-AMOUNT TO WS-TD-SALES(TD-IDX)
+                       ADD UJ-AMOUNT TO WS-TREND-GRAND-TOTAL
+                   END-IF
+               END-IF
+               READ URIAGE-JISSEKI-FILE
+                   AT END SET URIAGE-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE URIAGE-JISSEKI-FILE.
+
+      ******************************************************************
+       6300-PRINT-TREND-REPORT.
+      ******************************************************************
+           OPEN OUTPUT TREND-REPORT-FILE.
+           IF FS-DAYREP NOT = "00"
+               MOVE "DAYREP-OPEN" TO WS-RUNLOG-BAD-NAME
+               MOVE FS-DAYREP     TO WS-RUNLOG-BAD-CODE
+               PERFORM 9900-RECORD-BAD-STATUS
+               PERFORM 9290-SHOW-DAYREP-OPEN-ERROR
+               EXIT PARAGRAPH
+           END-IF.
+
+      * Header
+           IF TREND-ALL-STORES
+               STRING "日別売上トレンド表 ("
+                      WS-REPORT-YYYY "年"
+                      WS-REPORT-MM "月) 全店舗"
+                      DELIMITED BY SIZE INTO WS-TRENDREP-HEADER1
+               END-STRING
+           ELSE
+               STRING "日別売上トレンド表 ("
+                      WS-REPORT-YYYY "年"
+                      WS-REPORT-MM "月) 店舗:"
+                      WS-TREND-STORE-CODE
+                      DELIMITED BY SIZE INTO WS-TRENDREP-HEADER1
+               END-STRING
+           END-IF.
+           WRITE TREND-REPORT-LINE FROM WS-TRENDREP-HEADER1.
+           WRITE TREND-REPORT-LINE FROM WS-DASHES-50.
+           WRITE TREND-REPORT-LINE FROM WS-TRENDREP-HEADER2.
+           WRITE TREND-REPORT-LINE FROM WS-DASHES-50.
+
+      * Detail
+           PERFORM VARYING TD-IDX FROM 1 BY 1 UNTIL TD-IDX > 31
+               SET WS-TRD2-DAY TO TD-IDX
+               MOVE WS-TD-SALES(TD-IDX) TO WS-TRD2-AMOUNT
+               WRITE TREND-REPORT-LINE FROM WS-TRENDREP-DETAIL-LINE
+           END-PERFORM.
+
+      * Footer
+           WRITE TREND-REPORT-LINE FROM WS-DASHES-50.
+           MOVE WS-TREND-GRAND-TOTAL TO WS-TRT2-GRAND-TOTAL.
+           WRITE TREND-REPORT-LINE FROM WS-TRENDREP-TOTAL-LINE.
+           CLOSE TREND-REPORT-FILE.
+
+      ******************************************************************
+       7000-CREATE-RANKING-REPORT.
+      ******************************************************************
+           DISPLAY "ランキング表を作成中..." UPON SYSCONSOLE.
+           PERFORM 3100-RESET-TENPO-SALES.
+           PERFORM 3200-CALCULATE-TENPO-SALES.
+           PERFORM 4100-RESET-SHOHIN-SALES.
+           PERFORM 4200-CALCULATE-SHOHIN-SALES.
+           PERFORM 7100-PRINT-RANKING-REPORT.
+           DISPLAY "RANKREP.TXT へ出力しました。"
+               UPON SYSCONSOLE.
+
+      ******************************************************************
+       7100-PRINT-RANKING-REPORT.
+      ******************************************************************
+           OPEN OUTPUT RANKING-REPORT-FILE.
+           IF FS-RANKREP NOT = "00"
+               MOVE "RANKRP-OPEN" TO WS-RUNLOG-BAD-NAME
+               MOVE FS-RANKREP    TO WS-RUNLOG-BAD-CODE
+               PERFORM 9900-RECORD-BAD-STATUS
+               PERFORM 9300-SHOW-RANKREP-OPEN-ERROR
+               EXIT PARAGRAPH
+           END-IF.
+
+           WRITE RANKING-REPORT-LINE FROM WS-RANKREP-HEADER-PRODUCT.
+           WRITE RANKING-REPORT-LINE FROM WS-RANKREP-HEADER-TOP.
+           PERFORM 7110-WRITE-TOP-PRODUCTS.
+           WRITE RANKING-REPORT-LINE FROM WS-RANKREP-HEADER-BOTTOM.
+           PERFORM 7120-WRITE-BOTTOM-PRODUCTS.
+
+           WRITE RANKING-REPORT-LINE FROM WS-DASHES-80.
+           WRITE RANKING-REPORT-LINE FROM WS-RANKREP-HEADER-STORE.
+           PERFORM 7130-WRITE-STORE-RANKING.
+           CLOSE RANKING-REPORT-FILE.
+
+      ******************************************************************
+       7110-WRITE-TOP-PRODUCTS.
+      ******************************************************************
+      * 稼働中の商品から売上上位5件を選ぶ。
+           PERFORM VARYING SS-IDX FROM 1 BY 1
+                   UNTIL SS-IDX > WS-LOADED-SHOHIN-COUNT
+               MOVE 'N' TO WS-RANK-USED(SS-IDX)
+           END-PERFORM.
+
+           PERFORM VARYING WS-RANK-POS FROM 1 BY 1
+                   UNTIL WS-RANK-POS > 5 OR
+                         WS-RANK-POS > WS-LOADED-SHOHIN-COUNT
+               MOVE -1 TO WS-RANK-BEST-AMT
+               MOVE 0 TO WS-RANK-BEST-IDX
+               PERFORM VARYING SS-IDX FROM 1 BY 1
+                       UNTIL SS-IDX > WS-LOADED-SHOHIN-COUNT
+                   IF WS-RANK-USED(SS-IDX) = 'N' AND
+                      WS-SM-STATUS(SS-IDX) NOT = 'D' AND
+                      WS-SS-NUM-TOTAL-AMT(SS-IDX) > WS-RANK-BEST-AMT
+                       MOVE WS-SS-NUM-TOTAL-AMT(SS-IDX)
+                           TO WS-RANK-BEST-AMT
+                       SET WS-RANK-BEST-IDX TO SS-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-RANK-BEST-IDX > 0
+                   MOVE 'Y' TO WS-RANK-USED(WS-RANK-BEST-IDX)
+                   SET SS-IDX TO WS-RANK-BEST-IDX
+                   MOVE WS-RANK-POS TO WS-RRP-RANK
+                   MOVE WS-SS-SHOHIN-CODE(SS-IDX) TO WS-RRP-CODE
+                   MOVE WS-SS-SHOHIN-NAME(SS-IDX) TO WS-RRP-NAME
+                   MOVE WS-SS-NUM-TOTAL-AMT(SS-IDX) TO WS-RRP-AMOUNT
+                   WRITE RANKING-REPORT-LINE
+                       FROM WS-RANKREP-PRODUCT-LINE
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       7120-WRITE-BOTTOM-PRODUCTS.
+      ******************************************************************
+      * 稼働中の商品から売上下位5件を選ぶ。
+      * 廃止商品は0円になるため除外が必要。
+           PERFORM VARYING SS-IDX FROM 1 BY 1
+                   UNTIL SS-IDX > WS-LOADED-SHOHIN-COUNT
+               MOVE 'N' TO WS-RANK-USED(SS-IDX)
+           END-PERFORM.
+
+           PERFORM VARYING WS-RANK-POS FROM 1 BY 1
+                   UNTIL WS-RANK-POS > 5 OR
+                         WS-RANK-POS > WS-LOADED-SHOHIN-COUNT
+               MOVE -1 TO WS-RANK-BEST-AMT
+               MOVE 0 TO WS-RANK-BEST-IDX
+               PERFORM VARYING SS-IDX FROM 1 BY 1
+                       UNTIL SS-IDX > WS-LOADED-SHOHIN-COUNT
+                   IF WS-RANK-USED(SS-IDX) = 'N' AND
+                      WS-SM-STATUS(SS-IDX) NOT = 'D' AND
+                      (WS-RANK-BEST-IDX = 0 OR
+                       WS-SS-NUM-TOTAL-AMT(SS-IDX) < WS-RANK-BEST-AMT)
+                       MOVE WS-SS-NUM-TOTAL-AMT(SS-IDX)
+                           TO WS-RANK-BEST-AMT
+                       SET WS-RANK-BEST-IDX TO SS-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-RANK-BEST-IDX > 0
+                   MOVE 'Y' TO WS-RANK-USED(WS-RANK-BEST-IDX)
+                   SET SS-IDX TO WS-RANK-BEST-IDX
+                   MOVE WS-RANK-POS TO WS-RRP-RANK
+                   MOVE WS-SS-SHOHIN-CODE(SS-IDX) TO WS-RRP-CODE
+                   MOVE WS-SS-SHOHIN-NAME(SS-IDX) TO WS-RRP-NAME
+                   MOVE WS-SS-NUM-TOTAL-AMT(SS-IDX) TO WS-RRP-AMOUNT
+                   WRITE RANKING-REPORT-LINE
+                       FROM WS-RANKREP-PRODUCT-LINE
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       7130-WRITE-STORE-RANKING.
+      ******************************************************************
+      * 稼働中の店舗を売上金額の降順に選び出す。
+      * 廃止店舗は0円になるため除外が必要。
+           PERFORM VARYING TS-IDX FROM 1 BY 1
+                   UNTIL TS-IDX > WS-LOADED-TENPO-COUNT
+               IF WS-TM-STATUS(TS-IDX) = 'D'
+                   MOVE 'Y' TO WS-STORE-USED(TS-IDX)
+               ELSE
+                   MOVE 'N' TO WS-STORE-USED(TS-IDX)
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-RANK-POS FROM 1 BY 1
+                   UNTIL WS-RANK-POS > WS-LOADED-TENPO-COUNT
+               MOVE -1 TO WS-RANK-BEST-AMT
+               MOVE 0 TO WS-RANK-BEST-IDX
+               PERFORM VARYING TS-IDX FROM 1 BY 1
+                       UNTIL TS-IDX > WS-LOADED-TENPO-COUNT
+                   IF WS-STORE-USED(TS-IDX) = 'N' AND
+                      WS-TS-MONTHLY-SALES(TS-IDX) > WS-RANK-BEST-AMT
+                       MOVE WS-TS-MONTHLY-SALES(TS-IDX)
+                           TO WS-RANK-BEST-AMT
+                       SET WS-RANK-BEST-IDX TO TS-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-RANK-BEST-IDX > 0
+                   MOVE 'Y' TO WS-STORE-USED(WS-RANK-BEST-IDX)
+                   SET TS-IDX TO WS-RANK-BEST-IDX
+                   MOVE WS-RANK-POS TO WS-RRS-RANK
+                   MOVE WS-TS-TENPO-CODE(TS-IDX) TO WS-RRS-CODE
+                   MOVE WS-TS-TENPO-NAME(TS-IDX) TO WS-RRS-NAME
+                   MOVE WS-TS-MONTHLY-SALES(TS-IDX) TO WS-RRS-AMOUNT
+                   WRITE RANKING-REPORT-LINE
+                       FROM WS-RANKREP-STORE-LINE
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       8000-MASTER-MAINTENANCE.
+      ******************************************************************
+           DISPLAY "対象(1:店舗 2:商品): " WITH NO ADVANCING
+               UPON SYSCONSOLE.
+           ACCEPT WS-MAINT-TARGET FROM SYSCONSOLE.
+           EVALUATE WS-MAINT-TARGET
+               WHEN '1'
+                   PERFORM 8100-MAINTAIN-TENPO-MASTER
+               WHEN '2'
+                   PERFORM 8200-MAINTAIN-SHOHIN-MASTER
+               WHEN OTHER
+                   PERFORM 9220-SHOW-INVALID-CHOICE
+           END-EVALUATE.
+
+      ******************************************************************
+       8100-MAINTAIN-TENPO-MASTER.
+      ******************************************************************
+           SET MAINT-ERROR TO FALSE.
+           DISPLAY "処理(A:追加 U:更新 D:廃止): "
+               WITH NO ADVANCING UPON SYSCONSOLE.
+           ACCEPT WS-MAINT-ACTION FROM SYSCONSOLE.
+           DISPLAY "店舗コード(3桁数字): " WITH NO ADVANCING
+               UPON SYSCONSOLE.
+           MOVE SPACES TO WS-MAINT-TM-CODE-INPUT.
+           ACCEPT WS-MAINT-TM-CODE-INPUT FROM SYSCONSOLE.
+
+           IF WS-MAINT-TM-CODE-INPUT NOT NUMERIC
+               DISPLAY "店舗コードは3桁の数字で入力。"
+                   UPON SYSCONSOLE
+               SET MAINT-ERROR TO TRUE
+           ELSE
+               MOVE WS-MAINT-TM-CODE-INPUT TO WS-MAINT-TM-CODE
+           END-IF.
+
+           IF NOT MAINT-ERROR
+               PERFORM 8110-FIND-TENPO-BY-CODE
+               EVALUATE TRUE
+                   WHEN WS-MAINT-ACTION = 'A'
+                       PERFORM 8120-ADD-TENPO-MASTER
+                   WHEN WS-MAINT-ACTION = 'U'
+                       PERFORM 8130-UPDATE-TENPO-MASTER
+                   WHEN WS-MAINT-ACTION = 'D'
+                       PERFORM 8140-DEACTIVATE-TENPO-MASTER
+                   WHEN OTHER
+                       DISPLAY "処理はA/U/Dを指定。"
+                           UPON SYSCONSOLE
+                       SET MAINT-ERROR TO TRUE
+               END-EVALUATE
+           END-IF.
+
+           IF NOT MAINT-ERROR
+               PERFORM 8900-REWRITE-TENPO-MASTER
+               DISPLAY "店舗マスターを更新しました。"
+                   UPON SYSCONSOLE
+           END-IF.
+
+      ******************************************************************
+       8110-FIND-TENPO-BY-CODE.
+      ******************************************************************
+           MOVE 0 TO WS-MAINT-FOUND-IDX.
+           PERFORM VARYING TM-IDX FROM 1 BY 1
+                   UNTIL TM-IDX > WS-LOADED-TENPO-COUNT
+               IF WS-TM-CODE(TM-IDX) = WS-MAINT-TM-CODE
+                   SET WS-MAINT-FOUND-IDX TO TM-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       8120-ADD-TENPO-MASTER.
+      ******************************************************************
+           IF WS-MAINT-FOUND-IDX > 0
+               DISPLAY "そのコードは既に存在します。"
+                   UPON SYSCONSOLE
+               SET MAINT-ERROR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-LOADED-TENPO-COUNT >= WS-MAX-TENPO
+               PERFORM 9265-SHOW-TENMAS-MAINT-FULL
+               SET MAINT-ERROR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "店舗名(20桁以内): " WITH NO ADVANCING
+               UPON SYSCONSOLE.
+           MOVE SPACES TO WS-MAINT-TM-NAME-INPUT.
+           ACCEPT WS-MAINT-TM-NAME-INPUT FROM SYSCONSOLE.
+
+           ADD 1 TO WS-LOADED-TENPO-COUNT.
+           SET TM-IDX TO WS-LOADED-TENPO-COUNT.
+           MOVE WS-MAINT-TM-CODE TO WS-TM-CODE(TM-IDX).
+           MOVE WS-MAINT-TM-NAME-INPUT TO WS-TM-NAME(TM-IDX).
+           MOVE 'A' TO WS-TM-STATUS(TM-IDX).
+
+      * 新規店舗を売上集計テーブルに反映する。
+           PERFORM 1300-PREPARE-SALES-TABLES.
+
+      ******************************************************************
+       8130-UPDATE-TENPO-MASTER.
+      ******************************************************************
+           IF WS-MAINT-FOUND-IDX = 0
+               DISPLAY "そのコードは存在しません。"
+                   UPON SYSCONSOLE
+               SET MAINT-ERROR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "新しい店舗名(20桁以内): " WITH NO ADVANCING
+               UPON SYSCONSOLE.
+           MOVE SPACES TO WS-MAINT-TM-NAME-INPUT.
+           ACCEPT WS-MAINT-TM-NAME-INPUT FROM SYSCONSOLE.
+
+           SET TM-IDX TO WS-MAINT-FOUND-IDX.
+           MOVE WS-MAINT-TM-NAME-INPUT TO WS-TM-NAME(TM-IDX).
+
+      * 改名を売上集計テーブルの店舗名に反映する。
+           PERFORM 1300-PREPARE-SALES-TABLES.
+
+      ******************************************************************
+       8140-DEACTIVATE-TENPO-MASTER.
+      ******************************************************************
+           IF WS-MAINT-FOUND-IDX = 0
+               DISPLAY "そのコードは存在しません。"
+                   UPON SYSCONSOLE
+               SET MAINT-ERROR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           SET TM-IDX TO WS-MAINT-FOUND-IDX.
+           IF WS-TM-STATUS(TM-IDX) = 'D'
+               DISPLAY "既に廃止済みです。" UPON SYSCONSOLE
+               SET MAINT-ERROR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 'D' TO WS-TM-STATUS(TM-IDX).
+
+      ******************************************************************
+       8200-MAINTAIN-SHOHIN-MASTER.
+      ******************************************************************
+           SET MAINT-ERROR TO FALSE.
+           DISPLAY "処理(A:追加 U:更新 D:廃止): "
+               WITH NO ADVANCING UPON SYSCONSOLE.
+           ACCEPT WS-MAINT-ACTION FROM SYSCONSOLE.
+           DISPLAY "商品コード(4桁): " WITH NO ADVANCING
+               UPON SYSCONSOLE.
+           MOVE SPACES TO WS-MAINT-SM-CODE-INPUT.
+           ACCEPT WS-MAINT-SM-CODE-INPUT FROM SYSCONSOLE.
+
+           IF WS-MAINT-SM-CODE-INPUT(4:1) = SPACE
+               DISPLAY "商品コードは4桁で入力。"
+                   UPON SYSCONSOLE
+               SET MAINT-ERROR TO TRUE
+           END-IF.
+
+           IF NOT MAINT-ERROR
+               PERFORM 8210-FIND-SHOHIN-BY-CODE
+               EVALUATE TRUE
+                   WHEN WS-MAINT-ACTION = 'A'
+                       PERFORM 8220-ADD-SHOHIN-MASTER
+                   WHEN WS-MAINT-ACTION = 'U'
+                       PERFORM 8230-UPDATE-SHOHIN-MASTER
+                   WHEN WS-MAINT-ACTION = 'D'
+                       PERFORM 8240-DEACTIVATE-SHOHIN-MASTER
+                   WHEN OTHER
+                       DISPLAY "処理はA/U/Dを指定。"
+                           UPON SYSCONSOLE
+                       SET MAINT-ERROR TO TRUE
+               END-EVALUATE
+           END-IF.
+
+           IF NOT MAINT-ERROR
+               PERFORM 8950-REWRITE-SHOHIN-MASTER
+               DISPLAY "商品マスターを更新しました。"
+                   UPON SYSCONSOLE
+           END-IF.
+
+      ******************************************************************
+       8210-FIND-SHOHIN-BY-CODE.
+      ******************************************************************
+           MOVE 0 TO WS-MAINT-FOUND-IDX.
+           PERFORM VARYING SM-IDX FROM 1 BY 1
+                   UNTIL SM-IDX > WS-LOADED-SHOHIN-COUNT
+               IF WS-SM-CODE(SM-IDX) = WS-MAINT-SM-CODE-INPUT
+                   SET WS-MAINT-FOUND-IDX TO SM-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       8220-ADD-SHOHIN-MASTER.
+      ******************************************************************
+           IF WS-MAINT-FOUND-IDX > 0
+               DISPLAY "そのコードは既に存在します。"
+                   UPON SYSCONSOLE
+               SET MAINT-ERROR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-LOADED-SHOHIN-COUNT >= WS-MAX-SHOHIN
+               PERFORM 9266-SHOW-SHOMAS-MAINT-FULL
+               SET MAINT-ERROR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "商品名(30桁以内): " WITH NO ADVANCING
+               UPON SYSCONSOLE.
+           MOVE SPACES TO WS-MAINT-SM-NAME-INPUT.
+           ACCEPT WS-MAINT-SM-NAME-INPUT FROM SYSCONSOLE.
+
+           DISPLAY "単価(5桁数字): " WITH NO ADVANCING
+               UPON SYSCONSOLE.
+           MOVE SPACES TO WS-MAINT-SM-PRICE-INPUT.
+           ACCEPT WS-MAINT-SM-PRICE-INPUT FROM SYSCONSOLE.
+           IF WS-MAINT-SM-PRICE-INPUT NOT NUMERIC
+               DISPLAY "単価は5桁の数字で入力。"
+                   UPON SYSCONSOLE
+               SET MAINT-ERROR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE WS-MAINT-SM-PRICE-INPUT TO WS-MAINT-SM-PRICE.
+
+           ADD 1 TO WS-LOADED-SHOHIN-COUNT.
+           SET SM-IDX TO WS-LOADED-SHOHIN-COUNT.
+           MOVE WS-MAINT-SM-CODE-INPUT TO WS-SM-CODE(SM-IDX).
+           MOVE WS-MAINT-SM-NAME-INPUT TO WS-SM-NAME(SM-IDX).
+           MOVE WS-MAINT-SM-PRICE TO WS-SM-PRICE(SM-IDX).
+           MOVE 'A' TO WS-SM-STATUS(SM-IDX).
+
+      * 新規商品を売上集計テーブルに反映する。
+           PERFORM 1300-PREPARE-SALES-TABLES.
+
+      ******************************************************************
+       8230-UPDATE-SHOHIN-MASTER.
+      ******************************************************************
+           IF WS-MAINT-FOUND-IDX = 0
+               DISPLAY "そのコードは存在しません。"
+                   UPON SYSCONSOLE
+               SET MAINT-ERROR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "新しい商品名(30桁以内): " WITH NO ADVANCING
+               UPON SYSCONSOLE.
+           MOVE SPACES TO WS-MAINT-SM-NAME-INPUT.
+           ACCEPT WS-MAINT-SM-NAME-INPUT FROM SYSCONSOLE.
+
+           DISPLAY "新しい単価(5桁数字): " WITH NO ADVANCING
+               UPON SYSCONSOLE.
+           MOVE SPACES TO WS-MAINT-SM-PRICE-INPUT.
+           ACCEPT WS-MAINT-SM-PRICE-INPUT FROM SYSCONSOLE.
+           IF WS-MAINT-SM-PRICE-INPUT NOT NUMERIC
+               DISPLAY "単価は5桁の数字で入力。"
+                   UPON SYSCONSOLE
+               SET MAINT-ERROR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE WS-MAINT-SM-PRICE-INPUT TO WS-MAINT-SM-PRICE.
+
+           SET SM-IDX TO WS-MAINT-FOUND-IDX.
+           MOVE WS-MAINT-SM-NAME-INPUT TO WS-SM-NAME(SM-IDX).
+           MOVE WS-MAINT-SM-PRICE TO WS-SM-PRICE(SM-IDX).
+
+      * 改名を売上集計テーブルの商品名に反映する。
+           PERFORM 1300-PREPARE-SALES-TABLES.
+
+      ******************************************************************
+       8240-DEACTIVATE-SHOHIN-MASTER.
+      ******************************************************************
+           IF WS-MAINT-FOUND-IDX = 0
+               DISPLAY "そのコードは存在しません。"
+                   UPON SYSCONSOLE
+               SET MAINT-ERROR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           SET SM-IDX TO WS-MAINT-FOUND-IDX.
+           IF WS-SM-STATUS(SM-IDX) = 'D'
+               DISPLAY "既に廃止済みです。" UPON SYSCONSOLE
+               SET MAINT-ERROR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 'D' TO WS-SM-STATUS(SM-IDX).
+
+      ******************************************************************
+       8900-REWRITE-TENPO-MASTER.
+      ******************************************************************
+           OPEN OUTPUT TENPO-MASTER-FILE.
+           IF FS-TENMAS NOT = "00"
+               PERFORM 9100-SHOW-TENMAS-OPEN-ERROR
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM VARYING TM-IDX FROM 1 BY 1
+                   UNTIL TM-IDX > WS-LOADED-TENPO-COUNT
+               MOVE WS-TM-CODE(TM-IDX)   TO TM-CODE
+               MOVE WS-TM-NAME(TM-IDX)   TO TM-NAME
+               MOVE WS-TM-STATUS(TM-IDX) TO TM-STATUS
+               WRITE TENPO-MASTER-RECORD
+           END-PERFORM.
+           CLOSE TENPO-MASTER-FILE.
+
+      ******************************************************************
+       8950-REWRITE-SHOHIN-MASTER.
+      ******************************************************************
+           OPEN OUTPUT SHOHIN-MASTER-FILE.
+           IF FS-SHOMAS NOT = "00"
+               PERFORM 9120-SHOW-SHOMAS-OPEN-ERROR
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM VARYING SM-IDX FROM 1 BY 1
+                   UNTIL SM-IDX > WS-LOADED-SHOHIN-COUNT
+               MOVE WS-SM-CODE(SM-IDX)   TO SM-CODE
+               MOVE WS-SM-NAME(SM-IDX)   TO SM-NAME
+               MOVE WS-SM-PRICE(SM-IDX)  TO SM-PRICE
+               MOVE WS-SM-STATUS(SM-IDX) TO SM-STATUS
+               WRITE SHOHIN-MASTER-RECORD
+           END-PERFORM.
+           CLOSE SHOHIN-MASTER-FILE.
+
       ******************************************************************
        9000-TERMINATE-PROCESS.
       ******************************************************************
+           PERFORM 9920-WRITE-RUN-LOG-ENTRY.
            DISPLAY " " UPON SYSCONSOLE.
            CLOSE TENPO-MASTER-FILE SHOHIN-MASTER-FILE
                  URIAGE-JISSEKI-FILE
-                 TENPO-REPORT-FILE SHOHIN-REPORT-FILE.
+                 TENPO-REPORT-FILE SHOHIN-REPORT-FILE
+                 URIAGE-ERROR-FILE
+                 TENPO-CSV-FILE SHOHIN-CSV-FILE
+                 TREND-REPORT-FILE RANKING-REPORT-FILE
+                 RUN-LOG-FILE.
       * Implicit close if files are not open, but good practice
 
-       END PROGRAM SALES-REPORT-SYSTEM.
\ No newline at end of file
+      ******************************************************************
+      * 9100番台: コンソール表示専用の小パラグラフ群
+      ******************************************************************
+       9100-SHOW-TENMAS-OPEN-ERROR.
+      ******************************************************************
+           DISPLAY "店舗マスターオープンエラー"
+               UPON SYSCONSOLE.
+           DISPLAY "STATUS: " FS-TENMAS UPON SYSCONSOLE.
+
+      ******************************************************************
+       9110-SHOW-TENMAS-EMPTY-ERROR.
+      ******************************************************************
+           DISPLAY "店舗マスターが空です。" UPON SYSCONSOLE.
+
+      ******************************************************************
+       9120-SHOW-SHOMAS-OPEN-ERROR.
+      ******************************************************************
+           DISPLAY "商品マスターオープンエラー"
+               UPON SYSCONSOLE.
+           DISPLAY "STATUS: " FS-SHOMAS UPON SYSCONSOLE.
+
+      ******************************************************************
+       9130-SHOW-SHOMAS-EMPTY-ERROR.
+      ******************************************************************
+           DISPLAY "商品マスターが空です。" UPON SYSCONSOLE.
+
+      ******************************************************************
+       9140-SHOW-URIAGE-OPEN-ERROR.
+      ******************************************************************
+           DISPLAY "販売実績オープンエラー" UPON SYSCONSOLE.
+           DISPLAY "STATUS: " FS-URIAGE UPON SYSCONSOLE.
+
+      ******************************************************************
+       9150-SHOW-DEFAULT-MONTH-USED.
+      ******************************************************************
+           DISPLAY "デフォルト年月(" WS-REPORT-YYYYMM ")使用"
+               UPON SYSCONSOLE.
+
+      ******************************************************************
+       9160-SHOW-URIAGE-EMPTY-ERROR.
+      ******************************************************************
+           DISPLAY "販売実績ファイルが空です。"
+               UPON SYSCONSOLE.
+
+      ******************************************************************
+       9170-SHOW-URIAGE-CALC-ERROR.
+      ******************************************************************
+           DISPLAY "集計用の販売実績オープンエラー"
+               UPON SYSCONSOLE.
+           DISPLAY "FS: " FS-URIAGE UPON SYSCONSOLE.
+
+      ******************************************************************
+       9180-SHOW-TENREP-OPEN-ERROR.
+      ******************************************************************
+           DISPLAY "店舗別帳票オープンエラー"
+               UPON SYSCONSOLE.
+           DISPLAY "STATUS: " FS-TENREP UPON SYSCONSOLE.
+
+      ******************************************************************
+       9190-SHOW-SHOREP-OPEN-ERROR.
+      ******************************************************************
+           DISPLAY "商品別帳票オープンエラー"
+               UPON SYSCONSOLE.
+           DISPLAY "STATUS: " FS-SHOREP UPON SYSCONSOLE.
+
+      ******************************************************************
+       9195-SHOW-URIERR-OPEN-ERROR.
+      ******************************************************************
+           DISPLAY "未突合一覧オープンエラー"
+               UPON SYSCONSOLE.
+           DISPLAY "STATUS: " FS-URIERR UPON SYSCONSOLE.
+
+      ******************************************************************
+       9210-SHOW-EXIT-MESSAGE.
+      ******************************************************************
+           DISPLAY "処理を終了します。" UPON SYSCONSOLE.
+
+      ******************************************************************
+       9220-SHOW-INVALID-CHOICE.
+      ******************************************************************
+           DISPLAY "無効な選択です。再入力。"
+               UPON SYSCONSOLE.
+
+      ******************************************************************
+       9250-SHOW-TENMAS-OVERFLOW.
+      ******************************************************************
+           DISPLAY "店舗マスターが上限を超えました。"
+               UPON SYSCONSOLE.
+           DISPLAY "超過後の先頭コード: " TM-CODE " "
+               TM-NAME UPON SYSCONSOLE.
+
+      ******************************************************************
+       9260-SHOW-SHOMAS-OVERFLOW.
+      ******************************************************************
+           DISPLAY "商品マスターが上限を超えました。"
+               UPON SYSCONSOLE.
+           DISPLAY "超過後の先頭コード: " SM-CODE " "
+               SM-NAME UPON SYSCONSOLE.
+
+      ******************************************************************
+       9265-SHOW-TENMAS-MAINT-FULL.
+      ******************************************************************
+      * 保守追加は入力中のコードを表示する。
+           DISPLAY "店舗マスターが上限のため追加不可。"
+               UPON SYSCONSOLE.
+           DISPLAY "入力コード: " WS-MAINT-TM-CODE-INPUT
+               UPON SYSCONSOLE.
+
+      ******************************************************************
+       9266-SHOW-SHOMAS-MAINT-FULL.
+      ******************************************************************
+      * 保守追加は入力中のコードを表示する。
+           DISPLAY "商品マスターが上限のため追加不可。"
+               UPON SYSCONSOLE.
+           DISPLAY "入力コード: " WS-MAINT-SM-CODE-INPUT
+               UPON SYSCONSOLE.
+
+      ******************************************************************
+       9270-SHOW-TENCSV-OPEN-ERROR.
+      ******************************************************************
+           DISPLAY "店舗別CSVオープンエラー"
+               UPON SYSCONSOLE.
+           DISPLAY "STATUS: " FS-TENCSV UPON SYSCONSOLE.
+
+      ******************************************************************
+       9280-SHOW-SHOCSV-OPEN-ERROR.
+      ******************************************************************
+           DISPLAY "商品別CSVオープンエラー"
+               UPON SYSCONSOLE.
+           DISPLAY "STATUS: " FS-SHOCSV UPON SYSCONSOLE.
+
+      ******************************************************************
+       9290-SHOW-DAYREP-OPEN-ERROR.
+      ******************************************************************
+           DISPLAY "日別トレンド表オープンエラー"
+               UPON SYSCONSOLE.
+           DISPLAY "STATUS: " FS-DAYREP UPON SYSCONSOLE.
+
+      ******************************************************************
+       9300-SHOW-RANKREP-OPEN-ERROR.
+      ******************************************************************
+           DISPLAY "ランキング表オープンエラー"
+               UPON SYSCONSOLE.
+           DISPLAY "STATUS: " FS-RANKREP UPON SYSCONSOLE.
+
+      ******************************************************************
+      * 9900番台: 実行履歴ログ (RUNLOG.TXT) 関連
+      ******************************************************************
+       9900-RECORD-BAD-STATUS.
+      ******************************************************************
+      * 最初の異常のみ実行履歴ログに記録する。
+           IF NOT RUNLOG-HAS-ERROR
+               SET RUNLOG-HAS-ERROR TO TRUE
+               STRING WS-RUNLOG-BAD-NAME DELIMITED BY SPACE
+                      "=" DELIMITED BY SIZE
+                      WS-RUNLOG-BAD-CODE DELIMITED BY SIZE
+                      INTO WS-RUNLOG-BAD-STATUS
+           END-IF.
+
+      ******************************************************************
+       9910-APPEND-REPORT-CODE.
+      ******************************************************************
+      * 帳票コードを積み上げる。欄切れは別途警告。
+           IF WS-RUNLOG-REPORTS-PTR > 1
+               STRING "," DELIMITED BY SIZE
+                      INTO WS-RUNLOG-REPORTS
+                      WITH POINTER WS-RUNLOG-REPORTS-PTR
+                      ON OVERFLOW
+                          PERFORM 9915-SHOW-RUNLOG-REPORTS-FULL
+                          EXIT PARAGRAPH
+               END-STRING
+           END-IF.
+           STRING WS-RUNLOG-LAST-CODE DELIMITED BY SIZE
+                  INTO WS-RUNLOG-REPORTS
+                  WITH POINTER WS-RUNLOG-REPORTS-PTR
+                  ON OVERFLOW
+                      PERFORM 9915-SHOW-RUNLOG-REPORTS-FULL
+           END-STRING.
+
+      ******************************************************************
+       9915-SHOW-RUNLOG-REPORTS-FULL.
+      ******************************************************************
+      * 欄切れを一度だけ警告する。
+           IF NOT RUNLOG-REPORTS-FULL
+               SET RUNLOG-REPORTS-FULL TO TRUE
+               DISPLAY "実行履歴の帳票欄が満杯です。"
+                   UPON SYSCONSOLE
+           END-IF.
+
+      ******************************************************************
+       9920-WRITE-RUN-LOG-ENTRY.
+      ******************************************************************
+      * RUNLOG.TXT に今回実行分を1行追記する。
+           OPEN EXTEND RUN-LOG-FILE.
+           IF FS-RUNLOG NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           IF FS-RUNLOG NOT = "00"
+               DISPLAY "RUNLOG.TXT オープンエラー"
+                   UPON SYSCONSOLE
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE WS-RUNLOG-DATE    TO WS-RL-DATE.
+           MOVE WS-RUNLOG-TIME    TO WS-RL-TIME.
+           MOVE WS-RUNLOG-REPORTS TO WS-RL-REPORTS.
+           MOVE WS-LOADED-TENPO-COUNT  TO WS-RL-TENCNT.
+           MOVE WS-LOADED-SHOHIN-COUNT TO WS-RL-SHOCNT.
+           MOVE WS-RUNLOG-BAD-STATUS   TO WS-RL-STATUS.
+           WRITE RUN-LOG-LINE FROM WS-RUNLOG-DETAIL-LINE.
+           CLOSE RUN-LOG-FILE.
+
+       END PROGRAM SALES-REPORT-SYSTEM.
